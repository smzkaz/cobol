@@ -0,0 +1,80 @@
+        IDENTIFICATION          DIVISION.
+        PROGRAM-ID.             TMR001.
+        ENVIRONMENT             DIVISION.
+        INPUT-OUTPUT            SECTION.
+        FILE-CONTROL.
+           select trend-log-file assign to "batch_duration.log"
+              organization line sequential
+              file status TR-LOG-FS.
+        DATA                    DIVISION.
+        FILE                    SECTION.
+        FD  trend-log-file.
+        01  TR-LOG-FD-REC       PIC X(80).
+        WORKING-STORAGE         SECTION.
+        01 WS-STIME     PIC 9(6) VALUE 0.
+        01 WS-ETIME     PIC 9(6) VALUE 0.
+        01 WS-XTIME     PIC 9(6) VALUE 0.
+        01 WS-WTIME.                 *>作業用
+           03 HH        PIC 9(2).
+           03 MM        PIC 9(2).
+           03 SS        PIC 9(2).
+        01 TR-LOG-FS    PIC X(02).
+        01 WS-TR-DATE   PIC 9(06).
+        01 WS-TR-LINE   PIC X(80).
+        LINKAGE                 SECTION.
+        01 LK-MODE      PIC X(5).
+        01 LK-PROGNAME  PIC X(20).
+        01 LK-ELAPSED-SEC PIC 9(6).
+        01 LK-HH        PIC 9(2).
+        01 LK-MM        PIC 9(2).
+        01 LK-SS        PIC 9(2).
+        PROCEDURE               DIVISION USING LK-MODE LK-PROGNAME
+                                               LK-ELAPSED-SEC
+                                               LK-HH LK-MM LK-SS.
+           if LK-MODE = "START"
+              perform TMR-START-S thru TMR-START-E
+           else
+              perform TMR-STOP-S thru TMR-STOP-E
+           end-if.
+           goback.
+
+        TMR-START-S.
+           accept WS-WTIME from time.
+           compute WS-STIME = (HH * 3600) + (MM * 60) + SS.
+        TMR-START-E.
+
+        TMR-STOP-S.
+           accept WS-WTIME from time.
+           compute WS-ETIME = (HH * 3600) + (MM * 60) + SS.
+           compute WS-XTIME = WS-ETIME - WS-STIME.
+           move WS-XTIME to LK-ELAPSED-SEC.
+           compute LK-HH = WS-XTIME / 3600.
+           compute WS-XTIME = WS-XTIME - (LK-HH * 3600).
+           compute LK-MM = WS-XTIME / 60.
+           compute LK-SS = WS-XTIME - (LK-MM * 60).
+           perform TMR-TREND-LOG-S thru TMR-TREND-LOG-E.
+        TMR-STOP-E.
+
+        TMR-TREND-LOG-S.
+      * 呼出元プログラム名・日付・所要時間を履歴ファイルへ追記し
+      * 長期的な処理時間の推移を監視できるようにする
+           accept WS-TR-DATE from date.
+           move spaces to WS-TR-LINE.
+           string WS-TR-DATE   delimited by size
+                  " "          delimited by size
+                  LK-PROGNAME  delimited by size
+                  " ELAPSED="  delimited by size
+                  LK-HH        delimited by size
+                  ":"          delimited by size
+                  LK-MM        delimited by size
+                  ":"          delimited by size
+                  LK-SS        delimited by size
+                  into WS-TR-LINE.
+           open extend trend-log-file.
+           if TR-LOG-FS not = "00"
+              open output trend-log-file
+           end-if.
+           move WS-TR-LINE to TR-LOG-FD-REC.
+           write TR-LOG-FD-REC.
+           close trend-log-file.
+        TMR-TREND-LOG-E.
