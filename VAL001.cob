@@ -0,0 +1,57 @@
+        IDENTIFICATION          DIVISION.
+        PROGRAM-ID.             VAL001.
+        DATA                    DIVISION.
+        WORKING-STORAGE         SECTION.
+        01 WS-VAL-LEN   PIC 9(03) VALUE 0.
+        01 WS-VAL-IDX   PIC 9(03) VALUE 0.
+        01 WS-VAL-NEED  PIC 9(01) VALUE 0.
+        01 WS-VAL-CONT  PIC 9(01) VALUE 0.
+        01 WS-VAL-BYTE  PIC X(01).
+        01 WS-VAL-NEXT  PIC X(01).
+        LINKAGE                 SECTION.
+        01 LK-FIELD     PIC X(100).
+        01 LK-VALID     PIC X(01).
+        PROCEDURE               DIVISION USING LK-FIELD LK-VALID.
+           move "Y" to LK-VALID.
+           move 0 to WS-VAL-LEN.
+           inspect LK-FIELD tallying WS-VAL-LEN
+              for characters before initial space.
+           move 1 to WS-VAL-IDX.
+           perform VAL-SCAN-S thru VAL-SCAN-E
+              until WS-VAL-IDX > WS-VAL-LEN or LK-VALID = "N".
+           goback.
+
+        VAL-SCAN-S.
+           move LK-FIELD(WS-VAL-IDX:1) to WS-VAL-BYTE.
+           evaluate true
+              when WS-VAL-BYTE < X"80"
+      * 1バイト文字(ASCII)なので継続バイトは不要
+                 move 0 to WS-VAL-NEED
+              when WS-VAL-BYTE >= X"C2" and WS-VAL-BYTE <= X"DF"
+                 move 1 to WS-VAL-NEED
+              when WS-VAL-BYTE >= X"E0" and WS-VAL-BYTE <= X"EF"
+                 move 2 to WS-VAL-NEED
+              when WS-VAL-BYTE >= X"F0" and WS-VAL-BYTE <= X"F4"
+                 move 3 to WS-VAL-NEED
+              when other
+      * 単独の継続バイトや未使用の先頭バイトは不正
+                 move "N" to LK-VALID
+           end-evaluate.
+           if LK-VALID = "Y" and WS-VAL-NEED > 0
+              perform VAL-CHECK-CONT-S thru VAL-CHECK-CONT-E
+                 varying WS-VAL-CONT from 1 by 1
+                 until WS-VAL-CONT > WS-VAL-NEED or LK-VALID = "N"
+           end-if.
+           compute WS-VAL-IDX = WS-VAL-IDX + WS-VAL-NEED + 1.
+        VAL-SCAN-E.
+
+        VAL-CHECK-CONT-S.
+           if WS-VAL-IDX + WS-VAL-CONT > WS-VAL-LEN
+              move "N" to LK-VALID
+           else
+              move LK-FIELD(WS-VAL-IDX + WS-VAL-CONT:1) to WS-VAL-NEXT
+              if WS-VAL-NEXT < X"80" or WS-VAL-NEXT > X"BF"
+                 move "N" to LK-VALID
+              end-if
+           end-if.
+        VAL-CHECK-CONT-E.
