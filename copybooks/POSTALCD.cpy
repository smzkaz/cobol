@@ -0,0 +1,29 @@
+      **=================================================================
+      ** 郵便番号マスタ・レコードの共通レイアウト
+      ** mk_seq_postalcode_file(抽出) と postalcode(検索/保守) の両方が
+      ** この定義を COPY して使う。項目を増減・変更する場合はここだけを
+      ** 直せばよい
+      **=================================================================
+           03 POSTALCD-DATA.
+              05 全国地方公共団体コード   pic N(5).
+              05 旧郵便番号（５桁）       pic N(5).
+              05 郵便番号７桁             pic N(7).
+              05 都道府県名（カナ）       pic N(6).
+              05 市町村名（カナ）         pic N(19).
+              05 町域名（カナ）           pic N(63).
+              05 都道府県名（漢字）       pic N(4).
+              05 市町村名（漢字）         pic N(10).
+              05 町域名（漢字）           pic N(37).
+              05 opt_01                   pic N(1).
+              05 opt_02                   pic N(1).
+              05 opt_03                   pic N(1).
+              05 opt_04                   pic N(1).
+              05 opt_05                   pic N(1).
+              05 opt_06                   pic N(1).
+      * どの夜間抽出(yubin.dbスナップショット)から書き出された行かを
+      * 追跡するため、抽出実行日(YYMMDD)をレコード末尾に付与する。
+      * DELTA比較(WS-DELTA-MODEの新旧レコード突合)はこの項目を含めず
+      * POSTALCD-DATA同士で行う - 実行日は行ごとに必ず変わるため、
+      * 含めてしまうと住所データが同一でも毎回「変更あり」になって
+      * しまう
+           03 抽出年月日                pic X(06).
