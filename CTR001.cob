@@ -0,0 +1,24 @@
+        IDENTIFICATION          DIVISION.
+        PROGRAM-ID.             CTR001.
+        DATA                    DIVISION.
+        WORKING-STORAGE         SECTION.
+        01 WS-CTR-COUNT PIC 9(07) VALUE 0.
+        01 WS-CTR-DIVQUOT PIC 9(07).
+        01 WS-CTR-MOD-RESULT PIC 9(05).
+        LINKAGE                 SECTION.
+        01 LK-INTERVAL  PIC 9(05).
+        01 LK-COUNT     PIC 9(07).
+        01 LK-SHOW      PIC X(01).
+        PROCEDURE               DIVISION USING LK-INTERVAL LK-COUNT
+                                               LK-SHOW.
+           add 1 to WS-CTR-COUNT.
+           move WS-CTR-COUNT to LK-COUNT.
+           move "N" to LK-SHOW.
+           divide WS-CTR-COUNT by LK-INTERVAL
+              giving WS-CTR-DIVQUOT
+              remainder WS-CTR-MOD-RESULT.
+           if WS-CTR-MOD-RESULT = 0
+              move "Y" to LK-SHOW
+              display "COUNT = " WS-CTR-COUNT
+           end-if.
+           goback.
