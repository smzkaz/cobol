@@ -3,23 +3,53 @@
         ENVIRONMENT                DIVISION.
         INPUT-OUTPUT               SECTION.
         FILE-CONTROL.
-             SELECT  F1  ASSIGN  TO  "LST001.cob"  STATUS  FST.
+             SELECT  F1  ASSIGN  TO  DYNAMIC  WS-FILENAME
+                         ORGANIZATION  LINE SEQUENTIAL
+                         STATUS  FST.
         DATA                       DIVISION.
         FILE                       SECTION.
         FD  F1.
         01  F1R                    PIC X(72).
         WORKING-STORAGE            SECTION.
         01  FST                    PIC X(02).
+        01  WS-FILENAME            PIC X(100) VALUE "LST001.cob".
+        01  WS-ARGC                PIC 9(02).
+        01  WS-MODE                PIC X(03) VALUE SPACES.
+        01  WS-LINE-NO             PIC 9(06) VALUE 0.
+        01  WS-NUMBERED-LINE       PIC X(80).
         PROCEDURE                  DIVISION.
+             ACCEPT  WS-ARGC  FROM  ARGUMENT-NUMBER
+             IF  WS-ARGC  >  0
+                ACCEPT  WS-FILENAME  FROM  ARGUMENT-VALUE
+             END-IF
+             IF  WS-ARGC  >  1
+                ACCEPT  WS-MODE  FROM  ARGUMENT-VALUE
+             END-IF
              OPEN  INPUT  F1
+             IF  FST  NOT  =  "00"
+                DISPLAY  "Error: cannot open " WS-FILENAME
+                DISPLAY  "status=" FST
+                STOP RUN
+             END-IF
              PERFORM  UNTIL  FST  NOT  =  "00"
                 READ  F1
                         END
                                 CONTINUE
                         NOT END
-                                DISPLAY  F1R
+                                ADD  1  TO  WS-LINE-NO
+                                IF  WS-MODE  =  "NUM"
+                                   MOVE  SPACES  TO  WS-NUMBERED-LINE
+                                   STRING  WS-LINE-NO  DELIMITED BY SIZE
+                                           ": "        DELIMITED BY SIZE
+                                           F1R         DELIMITED BY SIZE
+                                           INTO  WS-NUMBERED-LINE
+                                   DISPLAY  WS-NUMBERED-LINE
+                                ELSE
+                                   DISPLAY  F1R
+                                END-IF
                 END-READ
              END-PERFORM
              CLOSE  F1
+             DISPLAY  WS-LINE-NO  " records read"
              STOP RUN.
         END PROGRAM LST001.
