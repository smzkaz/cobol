@@ -5,9 +5,20 @@
         DATA DIVISION.
         WORKING-STORAGE SECTION.
         77 CMD PIC 9.
+        77 WS-LANG    PIC X(40).
+        77 WS-LIBPATH PIC X(200).
+        77 WS-CFGDIR  PIC X(200).
+        77 WS-COBCPY  PIC X(200).
         PROCEDURE DIVISION.
         PG-TOP.
-        PERFORM 1000 TIMES
-                DISPLAY "Hello World"
-        END-PERFORM
+        DISPLAY "=== COBOL runtime self-check ===".
+        ACCEPT WS-LANG FROM ENVIRONMENT "LANG".
+        DISPLAY "LOCALE/CODEPAGE (LANG) = " WS-LANG.
+        ACCEPT WS-LIBPATH FROM ENVIRONMENT "COB_LIBRARY_PATH".
+        DISPLAY "COB_LIBRARY_PATH       = " WS-LIBPATH.
+        ACCEPT WS-CFGDIR FROM ENVIRONMENT "COB_CONFIG_DIR".
+        DISPLAY "COB_CONFIG_DIR         = " WS-CFGDIR.
+        ACCEPT WS-COBCPY FROM ENVIRONMENT "COBCPY".
+        DISPLAY "COBCPY                 = " WS-COBCPY.
+        DISPLAY "=== self-check complete ===".
         STOP RUN.
