@@ -0,0 +1,64 @@
+        identification           division.
+        program-id.               DBQ001.
+        data                     division.
+        working-storage           section.
+        01  db               pic    9(04).
+        01  db-rec           pic    x(60).
+        01  a                pic    x(30).
+        01  b                pic    x(30).
+        01  col-c            pic    x(30).
+        01  rc               pic    9(02).
+        01  err-msg          pic    x(60).
+        01  flag             pic    x(01).
+        01  argc             pic    9(02).
+        01  W-DBNAME         pic    x(100) value "test.db".
+        01  W-SQL            pic    x(200).
+        procedure                division.
+
+      * コマンドパラメータ: 1=DB名 2=SQL文
+           accept argc from argument-number
+           if argc < 2 then
+              display "Usage: DBQ001 <dbfile> <sql-statement>"
+              stop run
+           end-if
+           accept W-DBNAME from argument-value
+           accept W-SQL    from argument-value
+
+      * DB connection
+           call  "SQLite3_Open"  using db W-DBNAME
+           if return-code not = 0  then
+              perform  db-error
+           end-if
+
+      * executing statement supplied on the command line
+           call  "SQLite3_Exec" using db W-SQL
+           if return-code not = 0  then
+              perform  db-error
+           end-if
+
+      * column names (最大3カラムまで対応)
+           call "Column_Name"  using a b col-c
+           display "|" a "|" b "|" col-c "|"
+
+      * getting row data from table
+           perform  until flag not = flag
+             call "Fetch_Row" using a b col-c
+             if return-code not = 0 then
+                exit perform
+             end-if
+             display "|" a "|" b "|" col-c "|"
+           end-perform
+
+      * DB disconnection
+           call  "SQLite3_Close" using db
+           if return-code not = 0 then
+              perform  db-error
+           end-if
+           stop run.
+
+      * error
+        db-error.
+           call "Error_Msg" using err-msg
+           move return-code to rc
+           display "rc=" rc ":" err-msg
+           stop run.
