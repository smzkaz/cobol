@@ -12,28 +12,180 @@
         select o-file
             assign to W-OUTPUT-FILENAME
             organization line sequential.
+        select recon-file
+            assign to "yubin_recon.rpt"
+            organization line sequential
+            file status is WS-RECON-FS.
+        select ckpt-file
+            assign to "yubin_ckpt.dat"
+            organization line sequential
+            file status is WS-CKPT-FS.
+        select err-log-file
+            assign to "yubin_error.log"
+            organization line sequential
+            file status is WS-ERR-LOG-FS.
+        select prev-file
+            assign to "yubin_seq.dat.prev"
+            organization line sequential
+            file status is WS-PREV-FS.
+        select idx-file
+            assign to "yubin_seq.idx"
+            organization indexed
+            access mode dynamic
+            record key is IDX-郵便番号７桁
+            file status is WS-IDX-FS.
+        select romaji-file
+            assign to "yubin_seq_romaji.dat"
+            organization line sequential
+            file status is WS-ROMAJI-FS.
+        select dedup-file
+            assign to "yubin_dedup.idx"
+            organization indexed
+            access mode dynamic
+            record key is DEDUP-KEY
+            file status is WS-DEDUP-FS.
+        select master-load-file
+            assign to "yubin_master_load.dat"
+            organization line sequential
+            file status is WS-MASTER-LOAD-FS.
+        select dbdate-file
+            assign to "yubin_db_date.tmp"
+            organization line sequential
+            file status is WS-DBDATE-FS.
+        select status-file
+            assign to "yubin_complete.dat"
+            organization line sequential
+            file status is WS-STATUS-FS.
+        select sort-work-file
+            assign to "yubin_seq_sort.wk".
+        select sort-out-file
+            assign to WS-SORT-OUT-FILENAME
+            organization line sequential
+            file status is WS-SORT-OUT-FS.
       **=================================================================
         data                     division.
         file                      section.
         fd  o-file
             label records are standard.
-        01  POSTAL_CODE_REC
-            03 全国地方公共団体コード   pic X(5).
-            03 旧郵便番号（５桁）       pic X(5).
-            03 郵便番号７桁             pic X(7).
-            03 都道府県名（カナ）       pic N(6).
-            03 市町村名（カナ）         pic N(19).
-            03 町域名（カナ）           pic N(63).
-            03 都道府県名（漢字）       pic N(4).
-            03 市町村名（漢字）         pic N(10).
-            03 町域名（漢字）           pic N(37).
-            03 opt_01                   pic X(1).
-            03 opt_02                   pic X(1).
-            03 opt_03                   pic X(1).
-            03 opt_04                   pic X(1).
-            03 opt_05                   pic X(1).
-            03 opt_06                   pic X(1).
-    
+        01  POSTAL_CODE_REC.
+            COPY POSTALCD.
+        01  POSTAL_CODE_CSV_REC         pic X(300).
+
+        fd  recon-file
+            label records are standard.
+        01  RECON-FD-REC        pic X(200).
+
+        fd  ckpt-file
+            label records are standard.
+        01  CKPT-FD-REC         pic X(400).
+
+        fd  err-log-file
+            label records are standard.
+        01  ERR-LOG-FD-REC      pic X(120).
+
+        fd  prev-file
+            label records are standard.
+        01  PREV-CODE-REC.
+            03 P-POSTALCD-DATA.
+               05 P-全国地方公共団体コード   pic N(5).
+               05 P-旧郵便番号（５桁）       pic N(5).
+               05 P-郵便番号７桁             pic N(7).
+               05 P-都道府県名（カナ）       pic N(6).
+               05 P-市町村名（カナ）         pic N(19).
+               05 P-町域名（カナ）           pic N(63).
+               05 P-都道府県名（漢字）       pic N(4).
+               05 P-市町村名（漢字）         pic N(10).
+               05 P-町域名（漢字）           pic N(37).
+               05 P-opt_01                   pic N(1).
+               05 P-opt_02                   pic N(1).
+               05 P-opt_03                   pic N(1).
+               05 P-opt_04                   pic N(1).
+               05 P-opt_05                   pic N(1).
+               05 P-opt_06                   pic N(1).
+            03 P-抽出年月日                  pic X(06).
+
+        fd  idx-file
+            label records are standard.
+        01  IDX_POSTAL_CODE_REC.
+            03 IDX-全国地方公共団体コード pic N(5).
+            03 IDX-旧郵便番号（５桁）     pic N(5).
+            03 IDX-郵便番号７桁           pic N(7).
+            03 IDX-都道府県名（カナ）     pic N(6).
+            03 IDX-市町村名（カナ）       pic N(19).
+            03 IDX-町域名（カナ）         pic N(63).
+            03 IDX-都道府県名（漢字）     pic N(4).
+            03 IDX-市町村名（漢字）       pic N(10).
+            03 IDX-町域名（漢字）         pic N(37).
+            03 IDX-opt_01                 pic N(1).
+            03 IDX-opt_02                 pic N(1).
+            03 IDX-opt_03                 pic N(1).
+            03 IDX-opt_04                 pic N(1).
+            03 IDX-opt_05                 pic N(1).
+            03 IDX-opt_06                 pic N(1).
+            03 IDX-抽出年月日             pic X(06).
+
+        fd  romaji-file
+            label records are standard.
+        01  ROMAJI-FD-REC           pic X(200).
+
+        fd  dedup-file
+            label records are standard.
+        01  DEDUP-REC.
+            03 DEDUP-KEY.
+               05 DEDUP-DANTAI      pic N(5).
+               05 DEDUP-ZIP7        pic N(7).
+
+        fd  master-load-file
+            label records are standard.
+        01  MASTER-LOAD-FD-REC     pic X(30).
+
+        fd  dbdate-file
+            label records are standard.
+        01  DBDATE-FD-REC          pic X(10).
+
+        fd  status-file
+            label records are standard.
+        01  STATUS-FD-REC          pic X(80).
+
+        sd  sort-work-file.
+        01  SORT-WORK-REC.
+            03 SRT-全国地方公共団体コード   pic N(5).
+            03 SRT-旧郵便番号（５桁）       pic N(5).
+            03 SRT-郵便番号７桁             pic N(7).
+            03 SRT-都道府県名（カナ）       pic N(6).
+            03 SRT-市町村名（カナ）         pic N(19).
+            03 SRT-町域名（カナ）           pic N(63).
+            03 SRT-都道府県名（漢字）       pic N(4).
+            03 SRT-市町村名（漢字）         pic N(10).
+            03 SRT-町域名（漢字）           pic N(37).
+            03 SRT-opt_01                   pic N(1).
+            03 SRT-opt_02                   pic N(1).
+            03 SRT-opt_03                   pic N(1).
+            03 SRT-opt_04                   pic N(1).
+            03 SRT-opt_05                   pic N(1).
+            03 SRT-opt_06                   pic N(1).
+            03 SRT-抽出年月日                pic X(06).
+
+        fd  sort-out-file
+            label records are standard.
+        01  SORT-OUT-REC.
+            03 O2-全国地方公共団体コード   pic N(5).
+            03 O2-旧郵便番号（５桁）       pic N(5).
+            03 O2-郵便番号７桁             pic N(7).
+            03 O2-都道府県名（カナ）       pic N(6).
+            03 O2-市町村名（カナ）         pic N(19).
+            03 O2-町域名（カナ）           pic N(63).
+            03 O2-都道府県名（漢字）       pic N(4).
+            03 O2-市町村名（漢字）         pic N(10).
+            03 O2-町域名（漢字）           pic N(37).
+            03 O2-opt_01                   pic N(1).
+            03 O2-opt_02                   pic N(1).
+            03 O2-opt_03                   pic N(1).
+            03 O2-opt_04                   pic N(1).
+            03 O2-opt_05                   pic N(1).
+            03 O2-opt_06                   pic N(1).
+            03 O2-抽出年月日                pic X(06).
+
         working-storage           section.
       *****************************************
       ** 表示色定義
@@ -55,6 +207,42 @@
       ** 出力ファイル定義（シーケンシャル)
       *****************************************
         01  W-OUTPUT-FILENAME  pic X(256) values "yubin_seq.dat".
+        01  WS-ARG-JUNK        pic X(10).
+        01  WS-ARCHIVE-CMD     pic X(280).
+        01  WS-THROTTLE-SEC    pic 9(1) value 0.
+      *****************************************
+      ** 抽出結果の自動並べ替え(都道府県→市区町村)
+      *****************************************
+        01  WS-SORT-OUT-FILENAME  pic X(256).
+        01  WS-SORT-OUT-FS        pic X(02).
+        01  WS-SORT-CMD           pic X(280).
+      *****************************************
+      ** 半角カナ／ローマ字索引（外部配送システム連携用）
+      *****************************************
+        01  WS-ROMAJI-MODE      pic X(01) value "N".
+        01  WS-ROMAJI-FS        pic X(02).
+      * ROM001のLK-ROMAJIはPIC X(180)で宣言されているため、呼出側の
+      * 受け皿もSTRINGが書き込み得る最大幅(180バイト)に合わせておく
+      * (小さいと呼出先のSTRINGが受け皿を越えて後続項目を破壊する)
+        01  WS-ROM-KEN          pic X(180).
+        01  WS-ROM-SHI          pic X(180).
+        01  WS-ROM-CHO          pic X(180).
+      * ROM001のLK-KANAは呼出元ごとに実際のカナ項目長を渡し、
+      * PIC N(60)固定長との桁数不一致による読み過ぎ／読み落ちを防ぐ
+        01  WS-ROM-LEN-KEN      pic 9(02) value 6.
+        01  WS-ROM-LEN-SHI      pic 9(02) value 19.
+        01  WS-ROM-LEN-CHO      pic 9(02) value 63.
+        01  WS-ROMAJI-LINE      pic X(200).
+      *****************************************
+      ** 重複郵便番号検知（団体コード＋郵便番号７桁）
+      *****************************************
+        01  WS-DEDUP-FS         pic X(02).
+        01  WS-DUP-FOUND        pic X(01) value "N".
+        01  WS-DUP-COUNT        pic 9(07) value 0.
+      *****************************************
+      ** 行単位の抽出元トラッキング(どの実行で書かれた行か)
+      *****************************************
+        01  WS-RUN-STAMP        pic X(06).
         01  POSTAL_CODE_DB_REC.
             03 dantai      pic N(100).
             03 zip_5       pic N(100).            
@@ -98,6 +286,70 @@
         01  argc            pic 9(04).
         01  rec-count        pic    9(7).
         01  wk-count        pic    9(7).
+        01  WS-RECON-FS      pic X(02).
+        01  WS-WRITE-COUNT   pic 9(7).
+        01  WS-RECON-LINE    pic X(80).
+        01  WS-CKPT-FS       pic X(02).
+        01  WS-CKPT-INTERVAL pic 9(04) value 100.
+        01  WS-CKPT-KEY.
+            03 WS-CKPT-DANTAI pic N(100).
+            03 WS-CKPT-ZIP7   pic N(100).
+        01  WS-CKPT-CUR-KEY.
+            03 WS-CKPT-CUR-DANTAI pic N(100).
+            03 WS-CKPT-CUR-ZIP7   pic N(100).
+        01  WS-SKIPPING      pic X(01) value "N".
+        01  WS-CKPT-MOD-RESULT pic 9(04).
+        01  WS-CKPT-DIVQUOT    pic 9(07).
+        01  WS-OUTPUT-MODE     pic X(03) value "FIX".
+        01  WS-CSV-LINE        pic X(300).
+        01  WS-ERR-LOG-FS      pic X(02).
+        01  WS-ERR-DATE        pic 9(06).
+        01  WS-ERR-TIME        pic 9(06).
+        01  WS-ERR-LOG-LINE    pic X(120).
+        01  WS-TMR-MODE        pic X(05).
+        01  WS-TMR-PROGNAME    pic X(20) value "MK_SEQ_POSTALCODE".
+        01  WS-TMR-HH          pic 9(02).
+        01  WS-TMR-MM          pic 9(02).
+        01  WS-TMR-SS          pic 9(02).
+        01  WS-ELAPSED-SEC     pic 9(06).
+        01  WS-THROUGHPUT      pic 9(05)v9(02).
+        01  WS-PROGRESS-INTERVAL pic 9(05) value 50.
+        01  WS-PROGRESS-COUNT    pic 9(07).
+        01  WS-PROGRESS-SHOW     pic X(01).
+        01  WS-VAL-BUF           pic X(100).
+        01  WS-VAL-VALID         pic X(01).
+        01  WS-ENC-BAD           pic X(01) value "N".
+        01  WS-ENC-SKIP-COUNT    pic 9(07) value 0.
+        01  WS-DELTA-MODE        pic X(01) value "N".
+        01  WS-DELTA-MV-CMD      pic X(60) value
+             "mv yubin_seq.dat yubin_seq.dat.prev 2>/dev/null".
+        01  WS-PREV-FS           pic X(02).
+        01  WS-PREV-EOF          pic X(01) value "N".
+        01  WS-DELTA-WRITE       pic X(01) value "Y".
+        01  WS-DELTA-NEW-COUNT   pic 9(07) value 0.
+        01  WS-DELTA-CHG-COUNT   pic 9(07) value 0.
+        01  WS-DELTA-SKIP-COUNT  pic 9(07) value 0.
+        01  WS-RECON-CHECK-COUNT pic 9(07) value 0.
+        01  WS-IDX-MODE          pic X(01) value "N".
+        01  WS-IDX-FS            pic X(02).
+        01  WS-DB-RETRY-COUNT    pic 9(02) value 0.
+        01  WS-DB-MAX-RETRY      pic 9(02) value 3.
+      *****************************************
+      ** 郵便番号マスタ(yubin.db)の鮮度チェック
+      *****************************************
+        01  WS-MASTER-LOAD-FS     pic X(02).
+        01  WS-DBDATE-FS          pic X(02).
+        01  WS-LAST-LOAD-DATE     pic 9(06) value 0.
+        01  WS-DB-FILE-DATE       pic 9(06) value 0.
+        01  WS-TODAY-DATE         pic 9(06).
+        01  WS-MASTER-LOAD-LINE   pic X(30).
+        01  WS-DBDATE-CMD         pic X(280).
+      *****************************************
+      ** 完了ステータス・ファイル（後続ジョブ起動判定用）
+      *****************************************
+        01  WS-STATUS-FS          pic X(02).
+        01  WS-STATUS-LINE        pic X(80).
+        01  WS-JOB-STATUS         pic X(07).
         01  STD.
             03 default_arg_num pic 99 values 10.
         01  params.
@@ -105,37 +357,20 @@
         01  SLEEP-CALL.
             03 sleep_cmd  pic x(6) values "sleep ".
             03 sleep_time pic 9(1) values 2.
-        01  SCREEN_ITEM.
-            03 search-screen-items.
-               05 i_yubin pic N(10) values N"郵便番号:".
         SCREEN section.
-        01 search-screen.
-      * *    03 values N"郵便番号:" LINE 1  COL 10.
-      * *    03 a_15    LINE 1  COL 30 pic X(20) using zip_7.
-            03 values N"郵便番号:" LINE 1  COL 10.
-            03 a_15    LINE 1  COL 30 pic X(7) using 郵便番号７桁.
-      * *    03 filler line 15 column 10 values "郵便番号:".
-      * *    03 a_15  pic x(20) line 16 column 30 HIGHLIGHT.
-      * *    03 filler line 16 column 10 values N"都道府県".
-      * *    03 a_16  pic x(20) line 16 column 30 HIGHLIGHT.
-
-        01 blank-screen.
-           03 filler line 1 col 1 blank screen background-color black.
-           03 ERASE EOS.
-
         01 result-screen.
-           03 filler values NC"郵便番号(7桁) :"  line 11 col 10.
+           03 filler value "郵便番号(7桁) :"  line 11 col 10.
            03 r_01 pic N(100)  from zip_7        line 11 col 30.
-           03 filler values NC"都道府県名    :"  line 12 col 10.
+           03 filler value "都道府県名    :"  line 12 col 10.
            03 r_02 pic N(100)  from ken          line 12 col 30.
-           03 filler values NC"市区町村名    :"  line 13 col 10.
+           03 filler value "市区町村名    :"  line 13 col 10.
            03 r_03 pic N(100)  from shi          line 13 col 30.
-           03 filler values NC"町域名        :"  line 14 col 10.
+           03 filler value "町域名        :"  line 14 col 10.
            03 r_04 pic N(100)  from cho          line 14 col 30.
-           03 filter values NC"書き込み中:"　　　line 20 col 10.
+           03 filler value "書き込み中:"       line 20 col 10.
            03 r_05 pic X(10) from wk-count       line 20 col 30.
-           03 filler values "/"                  line 20 col 42.
-           03 r_05 pic X(10) from rec-count      line 20 col 44.
+           03 filler value "/"                  line 20 col 42.
+           03 r_06 pic X(10) from rec-count      line 20 col 44.
       *     03 zip_7  from i_03          line 1 col 30.
       *     03 ken    from i_07          line 2 col 30.
       *     03 shi    from i_08          line 3 col 30.
@@ -163,48 +398,130 @@
              end-if
          end-if.
 
+      * param(1) に "CSV" を指定するとカンマ区切り出力モードになる
+          if argc > 0 and param(1) = "CSV"
+             move "CSV" to WS-OUTPUT-MODE
+          end-if.
+
+      * いずれかの引数に "DELTA" を指定すると差分抽出モードになる
+      * いずれかの引数に "IDX" を指定すると郵便番号キーの索引編成
+      * ファイル(yubin_seq.idx)も同時に作成する
+      * いずれかの引数に "OUT=ファイル名" を指定すると出力ファイル名を
+      * 差し替えられる（日付付きファイル名で世代管理する運用向け）
+      * いずれかの引数に "THROTTLE=秒数(0-9)" を指定すると1件フェッチ
+      * する毎に指定秒数だけ待機する（業務時間帯にpostalcode.cob側の
+      * 対話検索とDBファイルの競合を避けたい場合に使う）
+      * いずれかの引数に "ROMAJI" を指定すると半角カナ／ローマ字索引
+      * ファイル(yubin_seq_romaji.dat)も同時に作成する（外部配送
+      * システム連携用）
+      * いずれかの引数に "DB=ファイル名" を指定すると接続先DBを差し替え
+      * られる（本番yubin.dbとテストDBを切り替えて起動するため）
+          if argc > 0
+             move 1 to i
+             perform until i > argc
+                if param(i) = "DELTA"
+                   move "Y" to WS-DELTA-MODE
+                end-if
+                if param(i) = "IDX"
+                   move "Y" to WS-IDX-MODE
+                end-if
+                if param(i) = "ROMAJI"
+                   move "Y" to WS-ROMAJI-MODE
+                end-if
+                if param(i)(1:4) = "OUT="
+                   unstring param(i) delimited by "="
+                      into WS-ARG-JUNK W-OUTPUT-FILENAME
+                end-if
+                if param(i)(1:9) = "THROTTLE="
+                   move param(i)(10:1) to WS-THROTTLE-SEC
+                end-if
+                if param(i)(1:3) = "DB="
+                   unstring param(i) delimited by "="
+                      into WS-ARG-JUNK W-INPUT-DBNAME
+                end-if
+                compute i = i + 1
+             end-perform
+          end-if.
+
+      * 今回の抽出実行日を各行に付与し、どの夜間抽出で書かれたかを
+      * 後から突合できるようにする
+          accept WS-RUN-STAMP from date.
+
+          move "START" to WS-TMR-MODE.
+          call "TMR001" using WS-TMR-MODE WS-TMR-PROGNAME
+                               WS-ELAPSED-SEC
+                               WS-TMR-HH WS-TMR-MM WS-TMR-SS.
+
+        perform DELTA-INIT-S thru DELTA-INIT-E.
+        perform ARCHIVE-OUTPUT-S thru ARCHIVE-OUTPUT-E.
         perform DB-Open-S thru DB-Open-E.
-        open output o-file.
+        perform FRESHNESS-CHECK-S thru FRESHNESS-CHECK-E.
+      * チェックポイントが残っている(=前回が中断した)再開実行では
+      * OUTPUTで開くと前回分の書き込み済み行を消してしまうため、
+      * EXTENDで開いて追記する。新規実行時のみOUTPUTで作り直す
+        perform CKPT-LOAD-S thru CKPT-LOAD-E.
+        if WS-SKIPPING = "Y"
+           open extend o-file
+        else
+           open output o-file
+        end-if.
+        if WS-IDX-MODE = "Y"
+           if WS-SKIPPING = "Y"
+              open extend idx-file
+           else
+              open output idx-file
+           end-if
+        end-if.
+        if WS-ROMAJI-MODE = "Y"
+           if WS-SKIPPING = "Y"
+              open extend romaji-file
+           else
+              open output romaji-file
+           end-if
+        end-if.
+        perform DEDUP-INIT-S thru DEDUP-INIT-E.
 
         perform DB-GetCount-S thru DB-GetCount-E.
         perform DB-Select-S thru DB-Select-E.
         perform DB-Fetch-S thru DB-Fetch-E.
 
         perform DB-Close-S thru DB-Close-E.
+        perform COMPLETION-STATUS-S thru COMPLETION-STATUS-E.
         close o-file.
+        if WS-IDX-MODE = "Y"
+           close idx-file
+        end-if.
+        if WS-ROMAJI-MODE = "Y"
+           close romaji-file
+        end-if.
+        close dedup-file.
+        perform SORT-OUTPUT-S thru SORT-OUTPUT-E.
+        perform DELTA-CLOSE-S thru DELTA-CLOSE-E.
+        stop run.
 
-        screen-loop.
-          display search-screen.
-          accept search-screen.
-      *   display blank-screen.
-      D   display "1:a_15=" a_15.
-          move 0 to sleep_time.
-      D   move 5 to sleep_time.
-          display blank-screen.
-          perform DB-Select-S thru DB-Select-E.
-          perform DB-Fetch-S thru DB-Fetch-E.
-          
-          if a_15(1:1) equal "q" then
-            display ">> Enter q <<"
-            perform SLEEP-S THRU SLEEP-E
-          else
-            go to screen-loop
-          end-if.
-          perform DB-Close-S thru DB-Close-E.
-          stop run.
-
-      ****************************************************************** 
-        DB-Open-S. 
-      * DB connection
+      ******************************************************************
+        DB-Open-S.
+      * DB connection。他プロセスによる一時的なロック等で接続に失敗
+      * した場合、少し待って WS-DB-MAX-RETRY 回まで自動で再試行する
+      * 接続先は既定で yubin.db だが、"DB=ファイル名" 引数が指定されて
+      * いれば W-INPUT-DBNAME 側を使う(テストDBと本番DBの切替用)
       D    display ">> DB connection ".
-           call  "SQLite3_Open"  using db "yubin.db".
+           move 0 to WS-DB-RETRY-COUNT.
+           call  "SQLite3_Open"  using db W-INPUT-DBNAME.
+           perform until return-code = 0
+                      or WS-DB-RETRY-COUNT >= WS-DB-MAX-RETRY
+              add 1 to WS-DB-RETRY-COUNT
+      D       display ">> DB connection ERROR, retry " WS-DB-RETRY-COUNT
+              compute sleep_time = WS-DB-RETRY-COUNT * 2
+              perform SLEEP-S THRU SLEEP-E
+              call  "SQLite3_Open"  using db W-INPUT-DBNAME
+           end-perform.
            if return-code not = 0  then
       D       display ">> DB connection ERROR"
-      D       perform SLEEP-S THRU SLEEP-E
               perform db-error
            end-if.
-      D    display "<< DB connection " .          
-        DB-Open-E. 
+      D    display "<< DB connection " .
+        DB-Open-E.
 
         DB-GetCount-S.
       D    display ">> GetCount ".
@@ -243,7 +560,7 @@
       * column names
       D    display ">> column names ".
       D    perform SLEEP-S THRU SLEEP-E.
-           call "Column_Name"  using i_01 i_02 i_03 i_04 i_05 i_06 i_07  -
+           call "Column_Name"  using i_01 i_02 i_03 i_04 i_05 i_06 i_07
                 i_08 i_09 i_10 i_11 i_12 i_13 i_14 i_15.    
       *    display "|" i_01 "|" i_02 "|" i_03 "|" i_04 "|" i_05          -
       *            "|" i_06 "|" i_07 "|" i_08 "|" i_09 "|" i_10          -
@@ -257,39 +574,438 @@
       D    display ">> getting row data from table".
       D    perform SLEEP-S THRU SLEEP-E.
            move 1 to wk-count.
+           perform CKPT-LOAD-S thru CKPT-LOAD-E.
            perform  until flag not = flag
-             call "Fetch_Row"                                            -
-                   using dantai                                          -
-                         zip_5 zip_7                                     - 
-                         ken_kana shi_kana cho_kana                      -
-                         ken      shi      cho                           - 
+             call "Fetch_Row"
+                   using dantai
+                         zip_5 zip_7
+                         ken_kana shi_kana cho_kana
+                         ken      shi      cho
                          i_1 i_2 i_3 i_4 i_5 i_6
              if return-code not = 0 then
                 exit perform
              end-if
 
-             move dantai   to 全国地方公共団体コード
-             move zip_5    to 旧郵便番号（５桁）
-             move zip_7    to 郵便番号７桁
-             move ken_kana to 都道府県名（カナ）
-             move shi_kana to 市町村名（カナ）
-             move cho_kana to 町域名（カナ）
-             move ken      to 都道府県名（漢字）
-             move shi      to 市町村名（漢字）
-             move cho      to 町域名（漢字）
-             move i_1      to opt_01
-             move i_2      to opt_02
-             move i_3      to opt_03
-             move i_4      to opt_04
-             move i_5      to opt_05
-             move i_6      to opt_06
-             write POSTAL_CODE_REC
-             display result-screen
-             compute wk-count = wk-count + 1
+             move dantai   to WS-CKPT-CUR-DANTAI
+             move zip_7    to WS-CKPT-CUR-ZIP7
+
+             if WS-SKIPPING = "Y"
+      * 前回の実行で既に書き込み済みのレコードなのでスキップする
+                if WS-CKPT-CUR-KEY = WS-CKPT-KEY
+                   move "N" to WS-SKIPPING
+                end-if
+             else
+                move dantai   to 全国地方公共団体コード
+                move zip_5    to 旧郵便番号（５桁）
+                move zip_7    to 郵便番号７桁
+                move ken_kana to 都道府県名（カナ）
+                move shi_kana to 市町村名（カナ）
+                move cho_kana to 町域名（カナ）
+                move ken      to 都道府県名（漢字）
+                move shi      to 市町村名（漢字）
+                move cho      to 町域名（漢字）
+                move i_1      to opt_01
+                move i_2      to opt_02
+                move i_3      to opt_03
+                move i_4      to opt_04
+                move i_5      to opt_05
+                move i_6      to opt_06
+                move WS-RUN-STAMP to 抽出年月日
+                perform DEDUP-CHECK-S thru DEDUP-CHECK-E
+                if WS-DUP-FOUND = "Y"
+                   compute WS-DUP-COUNT = WS-DUP-COUNT + 1
+      D    display ">> duplicate zip=" 郵便番号７桁 " skipped"
+                else
+                   perform VALIDATE-ENCODING-S thru VALIDATE-ENCODING-E
+                   if WS-ENC-BAD = "Y"
+                      perform ENC-LOG-S thru ENC-LOG-E
+                   else
+                      move "Y" to WS-DELTA-WRITE
+                      if WS-DELTA-MODE = "Y"
+                         and WS-OUTPUT-MODE not = "CSV"
+                         perform DELTA-COMPARE-S thru DELTA-COMPARE-E
+                      end-if
+                      if WS-DELTA-WRITE = "Y"
+                         if WS-OUTPUT-MODE = "CSV"
+                            perform CSV-BUILD-S thru CSV-BUILD-E
+                            write POSTAL_CODE_CSV_REC from WS-CSV-LINE
+                         else
+                            write POSTAL_CODE_REC
+                         end-if
+                         if WS-IDX-MODE = "Y"
+                            perform IDX-WRITE-S thru IDX-WRITE-E
+                         end-if
+                         if WS-ROMAJI-MODE = "Y"
+                            perform ROMAJI-WRITE-S thru ROMAJI-WRITE-E
+                         end-if
+                         call "CTR001" using WS-PROGRESS-INTERVAL
+                                              WS-PROGRESS-COUNT
+                                              WS-PROGRESS-SHOW
+                         if WS-PROGRESS-SHOW = "Y"
+                            display result-screen
+                         end-if
+                         compute wk-count = wk-count + 1
+                         divide wk-count by WS-CKPT-INTERVAL
+                            giving WS-CKPT-DIVQUOT
+                            remainder WS-CKPT-MOD-RESULT
+                         if WS-CKPT-MOD-RESULT = 0
+                            perform CKPT-SAVE-S thru CKPT-SAVE-E
+                         end-if
+                      end-if
+                   end-if
+                end-if
+             end-if
+             if WS-THROTTLE-SEC > 0
+                move WS-THROTTLE-SEC to sleep_time
+                perform SLEEP-S THRU SLEEP-E
+             end-if
            end-perform.
-      D    display "<< getting row data from table".           
+      D    display "<< getting row data from table".
       D    perform SLEEP-S THRU SLEEP-E.
-        DB-Fetch-E.      
+           perform RECON-REPORT-S thru RECON-REPORT-E.
+        DB-Fetch-E.
+
+        CSV-BUILD-S.
+      * カンマ区切り出力モード用にレコードを組み立てる
+           move spaces to WS-CSV-LINE.
+           string dantai   delimited by space ","  delimited by size
+                  zip_5    delimited by space ","  delimited by size
+                  zip_7    delimited by space ","  delimited by size
+                  ken_kana delimited by space ","  delimited by size
+                  shi_kana delimited by space ","  delimited by size
+                  cho_kana delimited by space ","  delimited by size
+                  ken      delimited by space ","  delimited by size
+                  shi      delimited by space ","  delimited by size
+                  cho      delimited by space ","  delimited by size
+                  WS-RUN-STAMP delimited by size
+                  into WS-CSV-LINE.
+        CSV-BUILD-E.
+
+        CKPT-LOAD-S.
+      * 前回中断時のチェックポイント（最終書き込みキー）を読み込む
+      D    display ">> loading checkpoint".
+           open input ckpt-file.
+           if WS-CKPT-FS = "00"
+              read ckpt-file into WS-CKPT-KEY
+              move "Y" to WS-SKIPPING
+              close ckpt-file
+           else
+              move "N" to WS-SKIPPING
+           end-if.
+      D    display "<< loading checkpoint : " WS-SKIPPING.
+        CKPT-LOAD-E.
+
+        CKPT-SAVE-S.
+      * 直近に書き込んだキーをチェックポイントファイルへ保存する
+      D    display ">> saving checkpoint".
+           open output ckpt-file.
+           write CKPT-FD-REC from WS-CKPT-CUR-KEY.
+           close ckpt-file.
+      D    display "<< saving checkpoint".
+        CKPT-SAVE-E.
+
+        DELTA-INIT-S.
+      * 差分抽出モード：前回出力を *.prev へ退避し比較対象として開く。
+      * 前回分が無ければ全件を新規として扱う
+           if WS-DELTA-MODE = "Y"
+      D       display ">> delta mode : preparing previous file"
+              call "system" using WS-DELTA-MV-CMD
+              open input prev-file
+              if WS-PREV-FS not = "00"
+                 move "Y" to WS-PREV-EOF
+              else
+                 perform DELTA-READ-PREV-S thru DELTA-READ-PREV-E
+              end-if
+           end-if.
+        DELTA-INIT-E.
+
+        ARCHIVE-OUTPUT-S.
+      * DELTAモードでは DELTA-INIT-S が既に旧ファイルを *.prev へ退避し
+      * 比較対象として使っているので二重に退避しない。通常モードは
+      * OPEN OUTPUT がそのまま前回分を消してしまうため、ここで .bak へ
+      * 退避しておき、夜間バッチが失敗しても直前の正常な抽出結果が
+      * 残るようにする
+           if WS-DELTA-MODE = "N"
+              move spaces to WS-ARCHIVE-CMD
+              string "mv "                delimited by size
+                     W-OUTPUT-FILENAME    delimited by space
+                     " "                  delimited by size
+                     W-OUTPUT-FILENAME    delimited by space
+                     ".bak 2>/dev/null"   delimited by size
+                     into WS-ARCHIVE-CMD
+              call "system" using WS-ARCHIVE-CMD
+           end-if.
+        ARCHIVE-OUTPUT-E.
+
+        SORT-OUTPUT-S.
+      * 抽出結果を都道府県名（漢字）→市町村名（漢字）の昇順に並べ替え
+      * ておくことで、地域別レポート等の消費側が毎回ソートし直さなくて
+      * 済むようにする。CSV出力モードは構造化キーを持たないため対象外。
+      * DELTAモードでは出力(=次回の.prev)は郵便番号７桁の昇順のままで
+      * ないとDELTA-COMPARE-Sのキー付きマッチマージが成立しなくなる
+      * ため、このソートは対象外とする
+           if WS-OUTPUT-MODE not = "CSV"
+              and WS-DELTA-MODE = "N"
+              move spaces to WS-SORT-OUT-FILENAME
+              string W-OUTPUT-FILENAME delimited by space
+                     ".srt"            delimited by size
+                     into WS-SORT-OUT-FILENAME
+              sort sort-work-file
+                 on ascending key SRT-都道府県名（漢字）
+                                  SRT-市町村名（漢字）
+                 using o-file
+                 giving sort-out-file
+              move spaces to WS-SORT-CMD
+              string "mv "                delimited by size
+                     WS-SORT-OUT-FILENAME delimited by space
+                     " "                  delimited by size
+                     W-OUTPUT-FILENAME    delimited by space
+                     into WS-SORT-CMD
+              call "system" using WS-SORT-CMD
+           end-if.
+        SORT-OUTPUT-E.
+
+        DELTA-READ-PREV-S.
+           read prev-file
+              at end
+                 move "Y" to WS-PREV-EOF
+              not at end
+                 continue
+           end-read.
+        DELTA-READ-PREV-E.
+
+        DELTA-COMPARE-S.
+      * prev-file側のキーが現在行より小さい間は読み進め、廃止された
+      * レコードを読み飛ばす。両ファイルとも同じキー順で生成される
+      * 前提のキー付きマッチマージ
+           perform until WS-PREV-EOF = "Y"
+                      or P-郵便番号７桁 not < 郵便番号７桁
+              perform DELTA-READ-PREV-S thru DELTA-READ-PREV-E
+           end-perform.
+           if WS-PREV-EOF = "N"
+              and P-郵便番号７桁 = 郵便番号７桁
+      * 抽出年月日は行ごとに必ず変わるため比較対象から除外し、住所側
+      * の項目(POSTALCD-DATA)だけで前回抽出との異同を判定する
+              if P-POSTALCD-DATA = POSTALCD-DATA
+                 move "N" to WS-DELTA-WRITE
+                 compute WS-DELTA-SKIP-COUNT = WS-DELTA-SKIP-COUNT + 1
+              else
+                 compute WS-DELTA-CHG-COUNT = WS-DELTA-CHG-COUNT + 1
+              end-if
+              perform DELTA-READ-PREV-S thru DELTA-READ-PREV-E
+           else
+              compute WS-DELTA-NEW-COUNT = WS-DELTA-NEW-COUNT + 1
+           end-if.
+        DELTA-COMPARE-E.
+
+        DELTA-CLOSE-S.
+           if WS-DELTA-MODE = "Y"
+              close prev-file
+      D       display ">> delta mode : NEW=" WS-DELTA-NEW-COUNT
+      D               " CHANGED=" WS-DELTA-CHG-COUNT
+      D               " UNCHANGED-SKIPPED=" WS-DELTA-SKIP-COUNT
+           end-if.
+        DELTA-CLOSE-E.
+
+        IDX-WRITE-S.
+      * postalcode.cob 等が SQLite3_Exec を介さず郵便番号キーで直接
+      * READ できるよう、索引編成ファイルにも同じ内容を書き込む
+           move 全国地方公共団体コード
+              to IDX-全国地方公共団体コード.
+           move 旧郵便番号（５桁）
+              to IDX-旧郵便番号（５桁）.
+           move 郵便番号７桁
+              to IDX-郵便番号７桁.
+           move 都道府県名（カナ）
+              to IDX-都道府県名（カナ）.
+           move 市町村名（カナ）
+              to IDX-市町村名（カナ）.
+           move 町域名（カナ）
+              to IDX-町域名（カナ）.
+           move 都道府県名（漢字）
+              to IDX-都道府県名（漢字）.
+           move 市町村名（漢字）
+              to IDX-市町村名（漢字）.
+           move 町域名（漢字）
+              to IDX-町域名（漢字）.
+           move opt_01 to IDX-opt_01.
+           move opt_02 to IDX-opt_02.
+           move opt_03 to IDX-opt_03.
+           move opt_04 to IDX-opt_04.
+           move opt_05 to IDX-opt_05.
+           move opt_06 to IDX-opt_06.
+           move 抽出年月日 to IDX-抽出年月日.
+           write IDX_POSTAL_CODE_REC
+              invalid key
+                 display "IDX duplicate key, record skipped"
+           end-write.
+        IDX-WRITE-E.
+
+        ROMAJI-WRITE-S.
+      * 外部配送システムが期待する半角カナ／ローマ字の住所構成要素を
+      * 生成する。変換自体はROM001（全角カナ→半角カナ／ローマ字）に
+      * 委譲する
+           move spaces to WS-ROM-KEN.
+           call "ROM001" using 都道府県名（カナ） WS-ROM-KEN
+                               WS-ROM-LEN-KEN.
+           move spaces to WS-ROM-SHI.
+           call "ROM001" using 市町村名（カナ） WS-ROM-SHI
+                               WS-ROM-LEN-SHI.
+           move spaces to WS-ROM-CHO.
+           call "ROM001" using 町域名（カナ） WS-ROM-CHO
+                               WS-ROM-LEN-CHO.
+           move spaces to WS-ROMAJI-LINE.
+           string 郵便番号７桁 delimited by space
+                  ","          delimited by size
+                  WS-ROM-KEN   delimited by space
+                  ","          delimited by size
+                  WS-ROM-SHI   delimited by space
+                  ","          delimited by size
+                  WS-ROM-CHO   delimited by space
+                  into WS-ROMAJI-LINE.
+           move WS-ROMAJI-LINE to ROMAJI-FD-REC.
+           write ROMAJI-FD-REC.
+        ROMAJI-WRITE-E.
+
+        DEDUP-INIT-S.
+      * 重複検知用の索引ファイルを今回実行分だけの空の状態で作り直す
+      * (前回実行分のキーを引き継いで誤検知しないようにするため)
+           open output dedup-file.
+           close dedup-file.
+           open i-o dedup-file.
+        DEDUP-INIT-E.
+
+        DEDUP-CHECK-S.
+      * 全国地方公共団体コード＋郵便番号７桁が今回の実行で既に出て
+      * きたキーかどうかを索引ファイルへの書き込み可否で判定する。
+      * Japan Post側の不良リロードでyubin.db内に同一郵便番号が重複
+      * している場合に、yubin_seq.dat側で二重化しないようにする
+           move "N" to WS-DUP-FOUND.
+           move 全国地方公共団体コード to DEDUP-DANTAI.
+           move 郵便番号７桁          to DEDUP-ZIP7.
+           write DEDUP-REC
+              invalid key
+                 move "Y" to WS-DUP-FOUND
+           end-write.
+        DEDUP-CHECK-E.
+
+        RECON-REPORT-S.
+      * 期待件数(rec-count)と実際書き込み件数(wk-count-1)を突合し
+      * 抽出結果の欠落有無を確認できるようレポートファイルへ記録する
+      D    display ">> writing reconciliation report".
+           compute WS-WRITE-COUNT = wk-count - 1.
+           open output recon-file.
+           move spaces to WS-RECON-LINE.
+           string "EXPECTED=" rec-count " WRITTEN=" WS-WRITE-COUNT
+                  into WS-RECON-LINE.
+           move WS-RECON-LINE to RECON-FD-REC.
+           write RECON-FD-REC.
+           move spaces to WS-RECON-LINE.
+           if WS-DELTA-MODE = "Y"
+              compute WS-RECON-CHECK-COUNT = WS-WRITE-COUNT
+                         + WS-DELTA-SKIP-COUNT + WS-ENC-SKIP-COUNT
+                         + WS-DUP-COUNT
+           else
+              compute WS-RECON-CHECK-COUNT = WS-WRITE-COUNT
+                         + WS-ENC-SKIP-COUNT + WS-DUP-COUNT
+           end-if.
+           if WS-RECON-CHECK-COUNT = rec-count
+              string "STATUS=OK" into WS-RECON-LINE
+           else
+              string "STATUS=MISMATCH" into WS-RECON-LINE
+           end-if.
+           move WS-RECON-LINE to RECON-FD-REC.
+           write RECON-FD-REC.
+           if WS-RECON-CHECK-COUNT = rec-count
+              perform SAVE-MASTER-LOAD-S thru SAVE-MASTER-LOAD-E
+           end-if.
+           move spaces to WS-RECON-LINE.
+           string "SKIPPED-BAD-ENCODING=" WS-ENC-SKIP-COUNT
+                  into WS-RECON-LINE.
+           move WS-RECON-LINE to RECON-FD-REC.
+           write RECON-FD-REC.
+           move spaces to WS-RECON-LINE.
+           string "SKIPPED-DUPLICATE=" WS-DUP-COUNT
+                  into WS-RECON-LINE.
+           move WS-RECON-LINE to RECON-FD-REC.
+           write RECON-FD-REC.
+           if WS-DELTA-MODE = "Y"
+              move spaces to WS-RECON-LINE
+              string "DELTA-NEW=" WS-DELTA-NEW-COUNT
+                     " DELTA-CHANGED=" WS-DELTA-CHG-COUNT
+                     into WS-RECON-LINE
+              move WS-RECON-LINE to RECON-FD-REC
+              write RECON-FD-REC
+              move spaces to WS-RECON-LINE
+              string "DELTA-UNCHANGED-SKIPPED=" WS-DELTA-SKIP-COUNT
+                     into WS-RECON-LINE
+              move WS-RECON-LINE to RECON-FD-REC
+              write RECON-FD-REC
+           end-if.
+
+      * 所要時間とスループット(件/秒)をTMR001から取得しレポートへ記録する
+           move "STOP" to WS-TMR-MODE.
+           call "TMR001" using WS-TMR-MODE WS-TMR-PROGNAME
+                                WS-ELAPSED-SEC
+                                WS-TMR-HH WS-TMR-MM WS-TMR-SS.
+           if WS-ELAPSED-SEC > 0
+              compute WS-THROUGHPUT = WS-WRITE-COUNT / WS-ELAPSED-SEC
+           else
+              move WS-WRITE-COUNT to WS-THROUGHPUT
+           end-if.
+           move spaces to WS-RECON-LINE.
+           string "ELAPSED=" WS-TMR-HH ":" WS-TMR-MM ":" WS-TMR-SS
+                  into WS-RECON-LINE.
+           move WS-RECON-LINE to RECON-FD-REC.
+           write RECON-FD-REC.
+           move spaces to WS-RECON-LINE.
+           string "THROUGHPUT=" WS-THROUGHPUT " REC/SEC"
+                  into WS-RECON-LINE.
+           move WS-RECON-LINE to RECON-FD-REC.
+           write RECON-FD-REC.
+           display "ELAPSED=" WS-TMR-HH ":" WS-TMR-MM ":" WS-TMR-SS
+                   " THROUGHPUT=" WS-THROUGHPUT " REC/SEC".
+           close recon-file.
+      D    display "<< writing reconciliation report".
+        RECON-REPORT-E.
+
+        COMPLETION-STATUS-S.
+      * 外部のジョブスケジューラが「抽出が実際に成功したか」で後続
+      * ジョブを起動判定できるよう、DB切断後に完了ステータスを残す。
+      * 件数・所要時間は RECON-REPORT-S で既に算出済みの値を流用する
+           if WS-RECON-CHECK-COUNT = rec-count
+              move "SUCCESS" to WS-JOB-STATUS
+              perform CKPT-CLEAR-S thru CKPT-CLEAR-E
+           else
+              move "FAILURE" to WS-JOB-STATUS
+           end-if.
+           open output status-file.
+           move spaces to WS-STATUS-LINE.
+           string "REC-COUNT=" rec-count into WS-STATUS-LINE.
+           move WS-STATUS-LINE to STATUS-FD-REC.
+           write STATUS-FD-REC.
+           move spaces to WS-STATUS-LINE.
+           string "WRITE-COUNT=" WS-WRITE-COUNT into WS-STATUS-LINE.
+           move WS-STATUS-LINE to STATUS-FD-REC.
+           write STATUS-FD-REC.
+           move spaces to WS-STATUS-LINE.
+           string "ELAPSED=" WS-TMR-HH ":" WS-TMR-MM ":" WS-TMR-SS
+                  into WS-STATUS-LINE.
+           move WS-STATUS-LINE to STATUS-FD-REC.
+           write STATUS-FD-REC.
+           move spaces to WS-STATUS-LINE.
+           string "STATUS=" WS-JOB-STATUS into WS-STATUS-LINE.
+           move WS-STATUS-LINE to STATUS-FD-REC.
+           write STATUS-FD-REC.
+           close status-file.
+        COMPLETION-STATUS-E.
+
+        CKPT-CLEAR-S.
+      * 正常終了時は次回起動時にチェックポイントを誤って引き継がない
+      * よう削除しておく(DEDUP-INIT-Sが索引ファイルを毎回作り直すのと
+      * 同じ考え方)。失敗時は次回再開できるようあえて残す
+           call "system" using "rm -f yubin_ckpt.dat".
+        CKPT-CLEAR-E.
 
         DB-Close-S.
       * DB disconnection
@@ -303,17 +1019,149 @@
         DB-Close-E.
 
 
-      * error 
+      * error
         db-error.
       D    display ">> db-error".
-      D    perform SLEEP-S THRU SLEEP-E.      
+      D    perform SLEEP-S THRU SLEEP-E.
            call "Error_Msg" using err-msg.
            move return-code to rc.
+           perform LOG-ERROR-S thru LOG-ERROR-E.
            display "rc=" rc ":" err-msg.
-      D    display "<< db-error".           
+      D    display "<< db-error".
            stop run.
 
-      * sleep func    
+        LOG-ERROR-S.
+      * DB障害をログファイルへ日付・時刻付きで追記する
+           accept WS-ERR-DATE from date.
+           accept WS-ERR-TIME from time.
+           move spaces to WS-ERR-LOG-LINE.
+           string WS-ERR-DATE  delimited by size
+                  " "          delimited by size
+                  WS-ERR-TIME  delimited by size
+                  " rc="       delimited by size
+                  rc           delimited by size
+                  " "          delimited by size
+                  err-msg      delimited by size
+                  into WS-ERR-LOG-LINE.
+           open extend err-log-file.
+           if WS-ERR-LOG-FS not = "00"
+              open output err-log-file
+           end-if.
+           move WS-ERR-LOG-LINE to ERR-LOG-FD-REC.
+           write ERR-LOG-FD-REC.
+           close err-log-file.
+        LOG-ERROR-E.
+
+        VALIDATE-ENCODING-S.
+      * 漢字項目のマルチバイト文字コードが壊れていないかVAL001で検証する
+           move "N" to WS-ENC-BAD.
+           move spaces to WS-VAL-BUF.
+           string 都道府県名（漢字）
+                  delimited by space
+                  into WS-VAL-BUF.
+           call "VAL001" using WS-VAL-BUF WS-VAL-VALID.
+           if WS-VAL-VALID = "N"
+              move "Y" to WS-ENC-BAD
+           end-if.
+           move spaces to WS-VAL-BUF.
+           string 市町村名（漢字）
+                  delimited by space
+                  into WS-VAL-BUF.
+           call "VAL001" using WS-VAL-BUF WS-VAL-VALID.
+           if WS-VAL-VALID = "N"
+              move "Y" to WS-ENC-BAD
+           end-if.
+           move spaces to WS-VAL-BUF.
+           string 町域名（漢字）
+                  delimited by space
+                  into WS-VAL-BUF.
+           call "VAL001" using WS-VAL-BUF WS-VAL-VALID.
+           if WS-VAL-VALID = "N"
+              move "Y" to WS-ENC-BAD
+           end-if.
+        VALIDATE-ENCODING-E.
+
+        ENC-LOG-S.
+      * 不正な文字コードを検知した行を書き込まずログにのみ記録する
+           accept WS-ERR-DATE from date.
+           accept WS-ERR-TIME from time.
+           move spaces to WS-ERR-LOG-LINE.
+           string WS-ERR-DATE  delimited by size
+                  " "          delimited by size
+                  WS-ERR-TIME  delimited by size
+                  " zip="      delimited by size
+                  zip_7        delimited by space
+                  " bad kanji encoding, row skipped"
+                               delimited by size
+                  into WS-ERR-LOG-LINE.
+           open extend err-log-file.
+           if WS-ERR-LOG-FS not = "00"
+              open output err-log-file
+           end-if.
+           move WS-ERR-LOG-LINE to ERR-LOG-FD-REC.
+           write ERR-LOG-FD-REC.
+           close err-log-file.
+           compute WS-ENC-SKIP-COUNT = WS-ENC-SKIP-COUNT + 1.
+        ENC-LOG-E.
+
+        FRESHNESS-CHECK-S.
+      * W-INPUT-DBNAME(既定はyubin.db、"DB=ファイル名"引数で差替え可)
+      * のタイムスタンプと前回正常抽出時の日付を突合し、月末等の重要な
+      * 処理の前にマスタが古いままでないか警告する
+           move 0 to WS-LAST-LOAD-DATE.
+           move 0 to WS-DB-FILE-DATE.
+           open input master-load-file.
+           if WS-MASTER-LOAD-FS = "00"
+              read master-load-file
+                 at end
+                    continue
+                 not at end
+                    move MASTER-LOAD-FD-REC(10:6) to WS-LAST-LOAD-DATE
+              end-read
+              close master-load-file
+           end-if.
+           move spaces to WS-DBDATE-CMD.
+           string "date -r "               delimited by size
+                  W-INPUT-DBNAME           delimited by space
+                  " +%y%m%d > yubin_db_date.tmp" delimited by size
+                  into WS-DBDATE-CMD.
+           call "system" using WS-DBDATE-CMD.
+           open input dbdate-file.
+           if WS-DBDATE-FS = "00"
+              read dbdate-file
+                 at end
+                    continue
+                 not at end
+                    move DBDATE-FD-REC(1:6) to WS-DB-FILE-DATE
+              end-read
+              close dbdate-file
+           end-if.
+           if WS-LAST-LOAD-DATE = 0
+              display "WARNING: no record of a prior successful "
+                      "postal master load - freshness unknown"
+           else
+              if WS-DB-FILE-DATE not = WS-LAST-LOAD-DATE
+                 display "WARNING: yubin.db timestamp (" WS-DB-FILE-DATE
+                         ") differs from last successful load ("
+                         WS-LAST-LOAD-DATE ") - verify master is "
+                         "current before month-end runs"
+              end-if
+           end-if.
+        FRESHNESS-CHECK-E.
+
+        SAVE-MASTER-LOAD-S.
+      * 今回の抽出が正常終了(STATUS=OK)した日をラン・コントロール的な
+      * ファイルに記録し、次回起動時の鮮度チェックの基準日とする
+           accept WS-TODAY-DATE from date.
+           open output master-load-file.
+           move spaces to WS-MASTER-LOAD-LINE.
+           string "LASTLOAD=" WS-TODAY-DATE into WS-MASTER-LOAD-LINE.
+           move WS-MASTER-LOAD-LINE to MASTER-LOAD-FD-REC.
+           write MASTER-LOAD-FD-REC.
+           close master-load-file.
+        SAVE-MASTER-LOAD-E.
+
+      * sleep func
         SLEEP-S.
       D    DISPLAY SLEEP-CALL.
            if sleep_time > 0 then
