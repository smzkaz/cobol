@@ -0,0 +1,184 @@
+      **=================================================================
+      ** 郵便番号シーケンシャルファイルからの都道府県別リスト作成
+      ** 入力：yubin_seq.dat (mk_seq_postalcode_file の抽出結果)
+      ** 出力：yubin_report.rpt (都道府県名（漢字）でグループ化した
+      **       あて名ラベル／配送リスト向けの整形リスト)
+      **=================================================================
+        identification           division.
+        program-id.              postal_report.
+      **=================================================================
+        environment              division.
+        input-output              section.
+        file-control.
+        select in-file
+            assign to "yubin_seq.dat"
+            organization line sequential
+            file status is WS-INFILE-FS.
+        select sort-file
+            assign to "yubin_sort.wk".
+        select out-file
+            assign to "yubin_seq.srt"
+            organization line sequential
+            file status is WS-OUTFILE-FS.
+        select rpt-file
+            assign to "yubin_report.rpt"
+            organization line sequential
+            file status is WS-RPT-FS.
+      **=================================================================
+        data                     division.
+        file                      section.
+        fd  in-file
+            label records are standard.
+        01  IN-REC.
+            03 IN-全国地方公共団体コード    pic N(5).
+            03 IN-旧郵便番号（５桁）        pic N(5).
+            03 IN-郵便番号７桁              pic N(7).
+            03 IN-都道府県名（カナ）        pic N(6).
+            03 IN-市町村名（カナ）          pic N(19).
+            03 IN-町域名（カナ）            pic N(63).
+            03 IN-都道府県名（漢字）        pic N(4).
+            03 IN-市町村名（漢字）          pic N(10).
+            03 IN-町域名（漢字）            pic N(37).
+            03 IN-opt_01                    pic N(1).
+            03 IN-opt_02                    pic N(1).
+            03 IN-opt_03                    pic N(1).
+            03 IN-opt_04                    pic N(1).
+            03 IN-opt_05                    pic N(1).
+            03 IN-opt_06                    pic N(1).
+            03 IN-抽出年月日                pic X(06).
+
+        sd  sort-file.
+        01  SORT-REC.
+            03 SRT-全国地方公共団体コード   pic N(5).
+            03 SRT-旧郵便番号（５桁）       pic N(5).
+            03 SRT-郵便番号７桁             pic N(7).
+            03 SRT-都道府県名（カナ）       pic N(6).
+            03 SRT-市町村名（カナ）         pic N(19).
+            03 SRT-町域名（カナ）           pic N(63).
+            03 SRT-都道府県名（漢字）       pic N(4).
+            03 SRT-市町村名（漢字）         pic N(10).
+            03 SRT-町域名（漢字）           pic N(37).
+            03 SRT-opt_01                   pic N(1).
+            03 SRT-opt_02                   pic N(1).
+            03 SRT-opt_03                   pic N(1).
+            03 SRT-opt_04                   pic N(1).
+            03 SRT-opt_05                   pic N(1).
+            03 SRT-opt_06                   pic N(1).
+            03 SRT-抽出年月日               pic X(06).
+
+        fd  out-file
+            label records are standard.
+        01  OUT-REC.
+            COPY POSTALCD.
+
+        fd  rpt-file
+            label records are standard.
+        01  RPT-FD-REC              pic X(120).
+
+        working-storage           section.
+        01  WS-INFILE-FS         pic X(02).
+        01  WS-OUTFILE-FS        pic X(02).
+        01  WS-RPT-FS            pic X(02).
+        01  WS-EOF               pic X(01) value "N".
+        01  WS-PREV-KEN          pic N(4).
+        01  WS-PREF-COUNT        pic 9(05) value 0.
+        01  WS-GRAND-COUNT       pic 9(07) value 0.
+        01  WS-RPT-LINE          pic X(120).
+        01  WS-PREF-COUNT-ED     pic ZZZZ9.
+        01  WS-GRAND-COUNT-ED    pic ZZZZZZ9.
+      **=================================================================
+        procedure               division.
+        MAIN-S.
+           perform SORT-EXTRACT-S thru SORT-EXTRACT-E.
+           perform PRINT-REPORT-S thru PRINT-REPORT-E.
+           stop run.
+        MAIN-E.
+
+        SORT-EXTRACT-S.
+      * 都道府県名（漢字）→郵便番号７桁の昇順に並べ替える。SORT verb
+      * を使うことで、DBの抽出順序に依存せずグループ化できる
+           sort sort-file
+              on ascending key SRT-都道府県名（漢字）
+                               SRT-郵便番号７桁
+              using in-file
+              giving out-file.
+        SORT-EXTRACT-E.
+
+        PRINT-REPORT-S.
+           open output rpt-file.
+           open input out-file.
+           move spaces to WS-PREV-KEN.
+           move 0 to WS-PREF-COUNT.
+           move 0 to WS-GRAND-COUNT.
+           read out-file
+              at end
+                 move "Y" to WS-EOF
+           end-read.
+           perform until WS-EOF = "Y"
+              if 都道府県名（漢字） not = WS-PREV-KEN
+                 if WS-PREV-KEN not = spaces
+                    perform WRITE-PREF-TOTAL-S thru WRITE-PREF-TOTAL-E
+                 end-if
+                 move 都道府県名（漢字） to WS-PREV-KEN
+                 move 0 to WS-PREF-COUNT
+                 perform WRITE-HEADER-S thru WRITE-HEADER-E
+              end-if
+              perform WRITE-DETAIL-S thru WRITE-DETAIL-E
+              add 1 to WS-PREF-COUNT
+              add 1 to WS-GRAND-COUNT
+              read out-file
+                 at end
+                    move "Y" to WS-EOF
+              end-read
+           end-perform.
+           if WS-PREV-KEN not = spaces
+              perform WRITE-PREF-TOTAL-S thru WRITE-PREF-TOTAL-E
+           end-if.
+           perform WRITE-GRAND-TOTAL-S thru WRITE-GRAND-TOTAL-E.
+           close out-file.
+           close rpt-file.
+        PRINT-REPORT-E.
+
+        WRITE-HEADER-S.
+           move spaces to WS-RPT-LINE.
+           string "==== " delimited by size
+                  都道府県名（漢字）      delimited by size
+                  " ====" delimited by size
+                  into WS-RPT-LINE.
+           move WS-RPT-LINE to RPT-FD-REC.
+           write RPT-FD-REC.
+        WRITE-HEADER-E.
+
+        WRITE-DETAIL-S.
+           move spaces to WS-RPT-LINE.
+           string "  " delimited by size
+                  郵便番号７桁            delimited by size
+                  "  " delimited by size
+                  市町村名（漢字）        delimited by size
+                  町域名（漢字）          delimited by size
+                  into WS-RPT-LINE.
+           move WS-RPT-LINE to RPT-FD-REC.
+           write RPT-FD-REC.
+        WRITE-DETAIL-E.
+
+        WRITE-PREF-TOTAL-S.
+           move WS-PREF-COUNT to WS-PREF-COUNT-ED.
+           move spaces to WS-RPT-LINE.
+           string "  件数: " delimited by size
+                  WS-PREF-COUNT-ED       delimited by size
+                  into WS-RPT-LINE.
+           move WS-RPT-LINE to RPT-FD-REC.
+           write RPT-FD-REC.
+           move spaces to RPT-FD-REC.
+           write RPT-FD-REC.
+        WRITE-PREF-TOTAL-E.
+
+        WRITE-GRAND-TOTAL-S.
+           move WS-GRAND-COUNT to WS-GRAND-COUNT-ED.
+           move spaces to WS-RPT-LINE.
+           string "総件数: " delimited by size
+                  WS-GRAND-COUNT-ED      delimited by size
+                  into WS-RPT-LINE.
+           move WS-RPT-LINE to RPT-FD-REC.
+           write RPT-FD-REC.
+        WRITE-GRAND-TOTAL-E.
