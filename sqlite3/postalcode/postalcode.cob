@@ -1,6 +1,38 @@
         identification           division.
         program-id.              postal_code.
+        environment              division.
+        input-output              section.
+        file-control.
+            select export-file
+                assign to "yubin_export.csv"
+                organization line sequential
+                file status is WS-EXPORT-FS.
+            select err-log-file
+                assign to "yubin_error.log"
+                organization line sequential
+                file status is WS-ERR-LOG-FS.
+            select master-load-file
+                assign to "yubin_master_load.dat"
+                organization line sequential
+                file status is WS-MASTER-LOAD-FS.
+            select dbdate-file
+                assign to "yubin_db_date.tmp"
+                organization line sequential
+                file status is WS-DBDATE-FS.
         data                     division.
+        file                      section.
+        fd  export-file
+            label records are standard.
+        01  EXPORT-FD-REC        pic X(200).
+        fd  err-log-file
+            label records are standard.
+        01  ERR-LOG-FD-REC       pic X(120).
+        fd  master-load-file
+            label records are standard.
+        01  MASTER-LOAD-FD-REC   pic X(30).
+        fd  dbdate-file
+            label records are standard.
+        01  DBDATE-FD-REC        pic X(10).
         working-storage           section.
         78  black                       value 0.
         78  blue                        value 1.
@@ -10,24 +42,9 @@
         78  magenta                     value 5.
         78  yellow                      value 6.
         78  white                       value 7.
-        01  POSTAL_CODE.
-            03 dantai           pic x(4).
-            03 zip_5            pic X(05).
-            03 zip_7.
-               05 zip_7_3       pic X(03).
-               05 zip_7_4       pic X(04).
-            03 ken_kana         pic N(100).
-            03 shi_kana         pic N(100).
-            03 cho_kana         pic N(100).
-            03 ken              pic N(100).
-            03 shi              pic N(100).
-            03 cho              pic N(100).
-            03 item_01          pic 9(02).
-            03 item_02          pic 9(02).
-            03 item_03          pic 9(02).
-            03 item_04          pic 9(02).
-            03 item_05          pic 9(02).
-            03 item_06          pic 9(02).
+      * 画面からの郵便番号入力欄は半角数字を受け取るため、DB検索結果の
+      * 全角項目(POSTAL_CODE_NAME)とは別に持つ
+        01  WS-ZIP-ENTRY        pic X(07).
         01  POSTAL_CODE_NAME.
             03 i_01         pic N(100).
             03 i_02         pic N(100).            
@@ -44,7 +61,7 @@
             03 i_13         pic N(100).
             03 i_14         pic N(100).
             03 i_15         pic N(100).
-        01  sbuff           pic X(100).
+        01  sbuff           pic X(400).
         01  db               pic    9(04).
         01  db-rec           pic    x(60).
         01  rc               pic    9(02).
@@ -52,6 +69,50 @@
         01  flag             pic    x(01).
         01  i               pic 99.
         01  argc            pic 9(04).
+        01  KANA-KEY         pic N(30).
+        01  WS-KEN-KANJI-KEY pic N(30).
+        01  WS-SHI-KANJI-KEY pic N(30).
+        01  WS-SP-CNT        pic 99.
+        01  WS-KEN-SP-CNT    pic 99.
+        01  WS-SHI-SP-CNT    pic 99.
+        01  WS-KEY-LEN       pic 99.
+        01  WS-KANA-LEN      pic 99.
+        01  WS-PAGE-KEY      pic X(01).
+        01  WS-ROW-NO        pic 9(05) value 0.
+        01  WS-EXPORT-FS     pic X(02).
+        01  WS-EXPORT-LINE   pic X(400).
+        01  WS-ERR-LOG-FS    pic X(02).
+        01  WS-ERR-DATE      pic 9(06).
+        01  WS-ERR-TIME      pic 9(06).
+        01  WS-ERR-LOG-LINE  pic X(120).
+        01  MAINT-KEY        pic X(07).
+        01  MAINT-KEN        pic N(30).
+        01  MAINT-KEN-X REDEFINES MAINT-KEN pic X(90).
+        01  MAINT-SHI        pic N(30).
+        01  MAINT-SHI-X REDEFINES MAINT-SHI pic X(90).
+        01  MAINT-CHO        pic N(30).
+        01  MAINT-CHO-X REDEFINES MAINT-CHO pic X(90).
+      * DB-Update-Sで組み立てるUPDATE文へMAINT-KEN/SHI/CHO/KEYを埋め込む前
+      * に、埋め込まれた単一引用符をSQL上有効な形(二重化)へ変換しておく
+        01  WS-ESC-SRC       pic X(90).
+        01  WS-ESC-SRC-LEN   pic 999.
+        01  WS-ESC-DST       pic X(200).
+        01  WS-ESC-DST-LEN   pic 999.
+        01  WS-ESC-IDX       pic 999.
+        01  WS-ESC-CH        pic X(01).
+        01  WS-ESC-KEN       pic X(200).
+        01  WS-ESC-SHI       pic X(200).
+        01  WS-ESC-CHO       pic X(200).
+        01  WS-ESC-KEY       pic X(20).
+        01  WS-ZIP-VALID     pic X(01) value "Y".
+        01  WS-DB-RETRY-COUNT pic 9(02) value 0.
+        01  WS-DB-MAX-RETRY   pic 9(02) value 3.
+        01  WS-MASTER-LOAD-FS pic X(02).
+        01  WS-DBDATE-FS      pic X(02).
+        01  WS-LAST-LOAD-DATE pic 9(06) value 0.
+        01  WS-DB-FILE-DATE   pic 9(06) value 0.
+        01  WS-DBDATE-CMD     pic X(60) value
+             "date -r yubin.db +%y%m%d > yubin_db_date.tmp".
         01  STD.
             03 default_arg_num pic 99 values 10.
         01  params.
@@ -66,8 +127,15 @@
         01 search-screen.
       * *    03 values N"郵便番号:" LINE 1  COL 10.
       * *    03 a_15    LINE 1  COL 30 pic X(20) using zip_7.
-            03 values N"郵便番号:" LINE 1  COL 10.
-            03 a_15    LINE 1  COL 30 pic X(7) using zip_7.
+            03 value "郵便番号:" LINE 1  COL 10.
+            03 a_15    LINE 1  COL 30 pic X(7) using WS-ZIP-ENTRY.
+            03 value "都道府県/市区町村カナ:" LINE 2  COL 10.
+            03 a_16    LINE 2  COL 30 pic N(30) using KANA-KEY.
+            03 value "都道府県名(漢字):" LINE 3  COL 10.
+            03 a_17    LINE 3  COL 30 pic N(30) using WS-KEN-KANJI-KEY.
+            03 value "市区町村名(漢字):" LINE 4  COL 10.
+            03 a_18    LINE 4  COL 30 pic N(30) using WS-SHI-KANJI-KEY.
+            03 value "Mで保守モード" LINE 5  COL 10.
       * *    03 filler line 15 column 10 values "郵便番号:".
       * *    03 a_15  pic x(20) line 16 column 30 HIGHLIGHT.
       * *    03 filler line 16 column 10 values N"都道府県".
@@ -78,21 +146,35 @@
            03 ERASE EOS.
 
         01 result-screen.
-           03 filler values NC"郵便番号(7桁) :" line 11 col 10.
+           03 filler value "郵便番号(7桁) :" line 11 col 10.
            03 r_01 pic N(100)  from i_03        line 11 col 30.
-           03 filler values NC"都道府県名    :" line 12 col 10.
+           03 filler value "都道府県名    :" line 12 col 10.
            03 r_02 pic N(100)  from i_07        line 12 col 30.
-           03 filler values NC"市区町村名    :" line 13 col 10.
+           03 filler value "市区町村名    :" line 13 col 10.
            03 r_03 pic N(100)  from i_08        line 13 col 30.
-           03 filler values NC"町域名        :" line 14 col 10.
+           03 filler value "町域名        :" line 14 col 10.
            03 r_04 pic N(100)  from i_09        line 14 col 30.
+           03 filler value "件目:" line 16 col 10.
+           03 r_05 pic 9(05)   from WS-ROW-NO    line 16 col 20.
+           03 filler value "[S]=保存 [Q]=終了:" line 17 col 10.
+           03 pg_key   line 17 col 35 pic X(1) using WS-PAGE-KEY.
       *     03 zip_7  from i_03          line 1 col 30.
       *     03 ken    from i_07          line 2 col 30.
       *     03 shi    from i_08          line 3 col 30.
       *     03 cho    from i_09          line 4 col 30.
-          
+
+        01 maintain-screen.
+           03 value "郵便番号(7桁):" line 1 col 10.
+           03 m_01   line 1 col 30 pic X(7) using MAINT-KEY.
+           03 value "都道府県名:" line 2 col 10.
+           03 m_02   line 2 col 30 pic N(30) using MAINT-KEN.
+           03 value "市区町村名:" line 3 col 10.
+           03 m_03   line 3 col 30 pic N(30) using MAINT-SHI.
+           03 value "町域名:" line 4 col 10.
+           03 m_04   line 4 col 30 pic N(30) using MAINT-CHO.
+
         procedure               division.
-       *コマンドパラメータ数
+      * コマンドパラメータ数
           accept argc from argument-number.
           display "argc = " argc.
           if argc > 0 then  
@@ -116,6 +198,13 @@
 
 
         perform DB-Open-S thru DB-Open-E.
+        perform FRESHNESS-CHECK-S thru FRESHNESS-CHECK-E.
+
+        if argc > 0 then
+           perform BATCH-LOOKUP-S thru BATCH-LOOKUP-E
+           perform DB-Close-S thru DB-Close-E
+           stop run
+        end-if.
 
         screen-loop.
           display search-screen.
@@ -125,10 +214,25 @@
           move 0 to sleep_time.
       D   move 5 to sleep_time.
           display blank-screen.
-          perform DB-Select-S thru DB-Select-E.
-          perform DB-Fetch-S thru DB-Fetch-E.
-          
-          if a_15(1:1) equal "q" then
+          perform VALIDATE-ZIP-S thru VALIDATE-ZIP-E.
+          if WS-ZIP-VALID = "N" then
+             display "郵便番号は数字で入力してください"
+             perform SLEEP-S thru SLEEP-E
+             go to screen-loop
+          end-if.
+
+          if a_15(1:1) equal "m" or a_15(1:1) equal "M" then
+             perform MAINTAIN-S thru MAINTAIN-E
+          else
+      * 大きな結果セットに対する検索はDB-Select-S/DB-Fetch-Sに時間が
+      * かかることがあるため、result-screenが出るまで画面が固まった
+      * ように見えないよう一言表示しておく
+             display "検索中..."
+             perform DB-Select-S thru DB-Select-E
+             perform DB-Fetch-S thru DB-Fetch-E
+          end-if.
+
+          if a_15(1:1) equal "q" or a_15(1:1) equal "Q" then
             display ">> Enter q <<"
             perform SLEEP-S THRU SLEEP-E
           else
@@ -138,26 +242,198 @@
           stop run.
 
       ****************************************************************** 
-        DB-Open-S. 
-      * DB connection
+        DB-Open-S.
+      * DB connection。抽出バッチ等との一時的な競合による接続失敗は
+      * 少し待って WS-DB-MAX-RETRY 回まで自動で再試行する
       D    display ">> DB connection ".
+           move 0 to WS-DB-RETRY-COUNT.
            call  "SQLite3_Open"  using db "yubin.db".
+           perform until return-code = 0
+                      or WS-DB-RETRY-COUNT >= WS-DB-MAX-RETRY
+              add 1 to WS-DB-RETRY-COUNT
+      D       display ">> DB connection ERROR, retry " WS-DB-RETRY-COUNT
+              compute sleep_time = WS-DB-RETRY-COUNT * 2
+              perform SLEEP-S THRU SLEEP-E
+              call  "SQLite3_Open"  using db "yubin.db"
+           end-perform.
            if return-code not = 0  then
       D       display ">> DB connection ERROR"
-      D       perform SLEEP-S THRU SLEEP-E
               perform db-error
            end-if.
-      D    display "<< DB connection " .          
-        DB-Open-E. 
+      D    display "<< DB connection " .
+        DB-Open-E.
+
+        VALIDATE-ZIP-S.
+      * 郵便番号欄は数字のみ許可する(空欄=カナ検索、M/Qは制御キー)
+           move "Y" to WS-ZIP-VALID.
+           move 0 to WS-SP-CNT.
+           inspect a_15 tallying WS-SP-CNT for trailing spaces.
+           compute WS-KEY-LEN = 7 - WS-SP-CNT.
+           if WS-KEY-LEN > 0
+              if a_15(1:1) not = "q" and a_15(1:1) not = "Q"
+                 and a_15(1:1) not = "m" and a_15(1:1) not = "M"
+                 if a_15(1:WS-KEY-LEN) is not numeric
+                    move "N" to WS-ZIP-VALID
+                 end-if
+              end-if
+           end-if.
+        VALIDATE-ZIP-E.
+
+        MAINTAIN-S.
+      * 郵便番号を指定して漢字表記を修正する保守モード
+      D    display ">> maintenance mode".
+           display maintain-screen.
+           accept maintain-screen.
+           perform DB-Update-S thru DB-Update-E.
+      D    display "<< maintenance mode".
+        MAINTAIN-E.
+
+        DB-Update-S.
+      * executing update
+      D    display ">> executing update ".
+      * SQLへ埋め込む前にMAINT-KEN/SHI/CHO/KEYそれぞれに含まれる単一
+      * 引用符を二重化しておく(保守画面はフリー入力のため無検証)
+           move 0 to WS-ESC-SRC-LEN.
+           move MAINT-KEN-X to WS-ESC-SRC.
+           inspect WS-ESC-SRC tallying WS-ESC-SRC-LEN
+              for characters before initial spaces.
+           perform ESCAPE-QUOTE-S thru ESCAPE-QUOTE-E.
+           move WS-ESC-DST to WS-ESC-KEN.
+
+           move 0 to WS-ESC-SRC-LEN.
+           move MAINT-SHI-X to WS-ESC-SRC.
+           inspect WS-ESC-SRC tallying WS-ESC-SRC-LEN
+              for characters before initial spaces.
+           perform ESCAPE-QUOTE-S thru ESCAPE-QUOTE-E.
+           move WS-ESC-DST to WS-ESC-SHI.
+
+           move 0 to WS-ESC-SRC-LEN.
+           move MAINT-CHO-X to WS-ESC-SRC.
+           inspect WS-ESC-SRC tallying WS-ESC-SRC-LEN
+              for characters before initial spaces.
+           perform ESCAPE-QUOTE-S thru ESCAPE-QUOTE-E.
+           move WS-ESC-DST to WS-ESC-CHO.
+
+           move spaces to WS-ESC-SRC.
+           move MAINT-KEY to WS-ESC-SRC(1:7).
+           move 7 to WS-ESC-SRC-LEN.
+           perform ESCAPE-QUOTE-S thru ESCAPE-QUOTE-E.
+           move WS-ESC-DST to WS-ESC-KEY.
+
+           initialize sbuff.
+           string "UPDATE POSTAL_CODE SET ken='" delimited by size
+                  WS-ESC-KEN                      delimited by space
+                  "', shi='"                      delimited by size
+                  WS-ESC-SHI                      delimited by space
+                  "', cho='"                      delimited by size
+                  WS-ESC-CHO                      delimited by space
+                  "' WHERE zip_7='"               delimited by size
+                  WS-ESC-KEY                      delimited by space
+                  "'"                             delimited by size
+                  into sbuff.
+           call  "SQLite3_Exec" using db sbuff.
+           if return-code not = 0  then
+      D       display ">> executing update ERROR : "return-code
+              perform  db-error
+           end-if.
+      D    display "<< executing update ".
+        DB-Update-E.
+
+        ESCAPE-QUOTE-S.
+      * WS-ESC-SRC(1:WS-ESC-SRC-LEN)を1バイトずつ走査し、単一引用符(')
+      * を二重化しながらWS-ESC-DSTへ組み立てる(SQLリテラル用エスケープ)
+           move spaces to WS-ESC-DST.
+           move 0 to WS-ESC-DST-LEN.
+           perform ESCAPE-QUOTE-CHAR-S thru ESCAPE-QUOTE-CHAR-E
+              varying WS-ESC-IDX from 1 by 1
+                 until WS-ESC-IDX > WS-ESC-SRC-LEN.
+        ESCAPE-QUOTE-E.
+
+        ESCAPE-QUOTE-CHAR-S.
+           move WS-ESC-SRC(WS-ESC-IDX:1) to WS-ESC-CH.
+           if WS-ESC-CH = "'"
+              add 1 to WS-ESC-DST-LEN
+              move WS-ESC-CH to WS-ESC-DST(WS-ESC-DST-LEN:1)
+           end-if.
+           add 1 to WS-ESC-DST-LEN.
+           move WS-ESC-CH to WS-ESC-DST(WS-ESC-DST-LEN:1).
+        ESCAPE-QUOTE-CHAR-E.
+
+        BATCH-LOOKUP-S.
+      * コマンドパラメータで渡された郵便番号を1件ずつ非対話で検索する
+      D    display ">> batch lookup".
+           move 1 to i.
+           perform until i > argc
+              initialize KANA-KEY
+              initialize WS-KEN-KANJI-KEY
+              initialize WS-SHI-KANJI-KEY
+              move spaces to a_15
+              move param(i) to a_15
+              perform DB-Select-S thru DB-Select-E
+              perform BATCH-FETCH-S thru BATCH-FETCH-E
+              compute i = i + 1
+           end-perform.
+      D    display "<< batch lookup".
+        BATCH-LOOKUP-E.
+
+        BATCH-FETCH-S.
+      * 検索結果を画面を使わず標準出力へ表示する
+           move 0 to WS-ROW-NO.
+           perform  until flag not = flag
+             call "Fetch_Row" using i_01 i_02 i_03 i_04 i_05 i_06 i_07
+                  i_08 i_09 i_10 i_11 i_12 i_13 i_14 i_15
+             if return-code not = 0 then
+                exit perform
+             end-if
+             compute WS-ROW-NO = WS-ROW-NO + 1
+             display i_03 "," i_07 "," i_08 "," i_09
+           end-perform.
+        BATCH-FETCH-E.
 
         DB-Select-S.
-      * executing select 
+      * executing select
+      * a_15 は郵便番号の前方一致検索、a_16 は都道府県/市区町村カナの
+      * 部分一致検索に使う。a_17/a_18 は都道府県名・市区町村名(漢字)
+      * の部分一致検索で、郵便番号がまだ分からず住所側から探したい
+      * 場合に使う。いずれも未入力ならzip_7の完全一致とする。
       D    display ">> executing select ".
       D    perform SLEEP-S THRU SLEEP-E.
-           string "SELECT * FROM POSTAL_CODE where zip_7 = '" a_15 "' "  -
-                  into sbuff.
+           initialize sbuff.
+           move 0 to WS-SP-CNT.
+           inspect a_15 tallying WS-SP-CNT for trailing spaces.
+           compute WS-KEY-LEN = 7 - WS-SP-CNT.
+           move 0 to WS-SP-CNT.
+           inspect KANA-KEY tallying WS-SP-CNT for trailing spaces.
+           compute WS-KANA-LEN = 30 - WS-SP-CNT.
+           move 0 to WS-KEN-SP-CNT.
+           inspect WS-KEN-KANJI-KEY tallying WS-KEN-SP-CNT
+                   for trailing spaces.
+           move 0 to WS-SHI-SP-CNT.
+           inspect WS-SHI-KANJI-KEY tallying WS-SHI-SP-CNT
+                   for trailing spaces.
+           if WS-KEY-LEN > 0
+              string "SELECT * FROM POSTAL_CODE where zip_7 like '"
+                     a_15(1:WS-KEY-LEN) "%' "
+                     into sbuff
+           else
+              if WS-SP-CNT < 30
+                 string "SELECT * FROM POSTAL_CODE where ken_kana "
+                        "like '%" KANA-KEY(1:WS-KANA-LEN)
+                        "%' or shi_kana like '%"
+                        KANA-KEY(1:WS-KANA-LEN) "%' "
+                        into sbuff
+              else
+                 if WS-KEN-SP-CNT < 30 or WS-SHI-SP-CNT < 30
+                    perform BUILD-KANJI-SEARCH-S
+                       thru BUILD-KANJI-SEARCH-E
+                 else
+                    string "SELECT * FROM POSTAL_CODE where zip_7 = '"
+                           a_15 "' "
+                           into sbuff
+                 end-if
+              end-if
+           end-if.
            call  "SQLite3_Exec" using db sbuff.
-      *          "SELECT * FROM POSTAL_CODE where zip_7 = '1110023' ".
            if return-code not = 0  then
       D       display ">> executing select ERROR : "return-code
               perform  db-error
@@ -165,11 +441,36 @@
       D    display "<< executing select ".
         DB-Select-E.
 
+        BUILD-KANJI-SEARCH-S.
+      * 都道府県名・市区町村名(漢字)のどちらか、または両方の入力値で
+      * LIKE検索する。未入力の側は検索条件から外す
+           if WS-KEN-SP-CNT < 30 and WS-SHI-SP-CNT < 30
+              string "SELECT * FROM POSTAL_CODE where ken like '%"
+                     WS-KEN-KANJI-KEY delimited by space
+                     "%' and shi like '%"
+                     WS-SHI-KANJI-KEY delimited by space
+                     "%' "
+                     into sbuff
+           else
+              if WS-KEN-SP-CNT < 30
+                 string "SELECT * FROM POSTAL_CODE where ken like '%"
+                        WS-KEN-KANJI-KEY delimited by space
+                        "%' "
+                        into sbuff
+              else
+                 string "SELECT * FROM POSTAL_CODE where shi like '%"
+                        WS-SHI-KANJI-KEY delimited by space
+                        "%' "
+                        into sbuff
+              end-if
+           end-if.
+        BUILD-KANJI-SEARCH-E.
+
         DB-GetColumnName-S.
       * column names
       D    display ">> column names ".
       D    perform SLEEP-S THRU SLEEP-E.
-           call "Column_Name"  using i_01 i_02 i_03 i_04 i_05 i_06 i_07  -
+           call "Column_Name"  using i_01 i_02 i_03 i_04 i_05 i_06 i_07
                 i_08 i_09 i_10 i_11 i_12 i_13 i_14 i_15.    
       *    display "|" i_01 "|" i_02 "|" i_03 "|" i_04 "|" i_05          -
       *            "|" i_06 "|" i_07 "|" i_08 "|" i_09 "|" i_10          -
@@ -180,19 +481,64 @@
 
         DB-Fetch-S.
       * getting row data from table
+      * 複数件ヒットした場合は1件ずつ表示し、[Enter]で次候補、
+      * [Q]で打ち切ってスクロール的に全件を確認できるようにする。
       D    display ">> getting row data from table".
       D    perform SLEEP-S THRU SLEEP-E.
+           move 0 to WS-ROW-NO.
+           initialize POSTAL_CODE_NAME.
            perform  until flag not = flag
-             call "Fetch_Row" using i_01 i_02 i_03 i_04 i_05 i_06 i_07   -
-                  i_08 i_09 i_10 i_11 i_12 i_13 i_14 i_15                 
+             call "Fetch_Row" using i_01 i_02 i_03 i_04 i_05 i_06 i_07
+                  i_08 i_09 i_10 i_11 i_12 i_13 i_14 i_15
              if return-code not = 0 then
                 exit perform
              end-if
+             compute WS-ROW-NO = WS-ROW-NO + 1
+             move spaces to WS-PAGE-KEY
+             display blank-screen
              display result-screen
+             accept result-screen
+             if WS-PAGE-KEY = "s" or WS-PAGE-KEY = "S"
+                perform SAVE-EXPORT-S thru SAVE-EXPORT-E
+             end-if
+             if WS-PAGE-KEY = "q" or WS-PAGE-KEY = "Q"
+                exit perform
+             end-if
            end-perform.
-      D    display "<< getting row data from table".           
+           if WS-ROW-NO = 0
+              perform NOT-FOUND-S thru NOT-FOUND-E
+           end-if.
+      D    display "<< getting row data from table".
       D    perform SLEEP-S THRU SLEEP-E.
-        DB-Fetch-E.      
+        DB-Fetch-E.
+
+        NOT-FOUND-S.
+      * 該当なしの場合は前回の検索結果を残さず、その旨だけを表示する
+           display blank-screen.
+           display "該当する郵便番号は"
+                   "見つかりませんでした".
+           perform SLEEP-S thru SLEEP-E.
+        NOT-FOUND-E.
+
+        SAVE-EXPORT-S.
+      * 検索結果1件をCSVファイルへ追記保存する。EXPORT-FD-RECの実サイズ
+      * に収まるよう、CSV-BUILD-S(mk_seq_postalcode_file.cob)と同様に
+      * 一旦カンマ区切りのX項目へ組み立ててから書き込む
+      D    display ">> saving export record".
+           move spaces to WS-EXPORT-LINE.
+           string i_03 delimited by space ","  delimited by size
+                  i_07 delimited by space ","  delimited by size
+                  i_08 delimited by space ","  delimited by size
+                  i_09 delimited by space
+                  into WS-EXPORT-LINE.
+           open extend export-file.
+           if WS-EXPORT-FS not = "00"
+              open output export-file
+           end-if.
+           write EXPORT-FD-REC from WS-EXPORT-LINE.
+           close export-file.
+      D    display "<< saving export record".
+        SAVE-EXPORT-E.
 
         DB-Close-S.
       * DB disconnection
@@ -206,17 +552,80 @@
         DB-Close-E.
 
 
-      * error 
+      * error
         db-error.
       D    display ">> db-error".
-      D    perform SLEEP-S THRU SLEEP-E.      
+      D    perform SLEEP-S THRU SLEEP-E.
            call "Error_Msg" using err-msg.
            move return-code to rc.
+           perform LOG-ERROR-S thru LOG-ERROR-E.
            display "rc=" rc ":" err-msg.
-      D    display "<< db-error".           
+      D    display "<< db-error".
            stop run.
 
-      * sleep func    
+        LOG-ERROR-S.
+      * DB障害をログファイルへ日付・時刻付きで追記する
+           accept WS-ERR-DATE from date.
+           accept WS-ERR-TIME from time.
+           move spaces to WS-ERR-LOG-LINE.
+           string WS-ERR-DATE  delimited by size
+                  " "          delimited by size
+                  WS-ERR-TIME  delimited by size
+                  " rc="       delimited by size
+                  rc           delimited by size
+                  " "          delimited by size
+                  err-msg      delimited by size
+                  into WS-ERR-LOG-LINE.
+           open extend err-log-file.
+           if WS-ERR-LOG-FS not = "00"
+              open output err-log-file
+           end-if.
+           move WS-ERR-LOG-LINE to ERR-LOG-FD-REC.
+           write ERR-LOG-FD-REC.
+           close err-log-file.
+        LOG-ERROR-E.
+
+        FRESHNESS-CHECK-S.
+      * yubin.db のタイムスタンプと抽出バッチ(mk_seq_postalcode_file)が
+      * 記録した前回正常抽出日を突合し、マスタが古いままでないか
+      * 起動時に警告する
+           move 0 to WS-LAST-LOAD-DATE.
+           move 0 to WS-DB-FILE-DATE.
+           open input master-load-file.
+           if WS-MASTER-LOAD-FS = "00"
+              read master-load-file
+                 at end
+                    continue
+                 not at end
+                    move MASTER-LOAD-FD-REC(10:6) to WS-LAST-LOAD-DATE
+              end-read
+              close master-load-file
+           end-if.
+           call "system" using WS-DBDATE-CMD.
+           open input dbdate-file.
+           if WS-DBDATE-FS = "00"
+              read dbdate-file
+                 at end
+                    continue
+                 not at end
+                    move DBDATE-FD-REC(1:6) to WS-DB-FILE-DATE
+              end-read
+              close dbdate-file
+           end-if.
+           if WS-LAST-LOAD-DATE = 0
+              display "WARNING: no record of a prior successful "
+                      "postal master load - freshness unknown"
+           else
+              if WS-DB-FILE-DATE not = WS-LAST-LOAD-DATE
+                 display "WARNING: yubin.db timestamp (" WS-DB-FILE-DATE
+                         ") differs from last successful load ("
+                         WS-LAST-LOAD-DATE ") - verify master is "
+                         "current before month-end runs"
+              end-if
+           end-if.
+        FRESHNESS-CHECK-E.
+
+      * sleep func
         SLEEP-S.
       D    DISPLAY SLEEP-CALL.
            if sleep_time > 0 then
