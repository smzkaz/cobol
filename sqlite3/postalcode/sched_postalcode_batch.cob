@@ -0,0 +1,152 @@
+      **=================================================================
+      ** 郵便番号シーケンシャルファイル抽出バッチの実行ドライバ
+      ** 指定時刻まで待機した上で mk_seq_postalcode_file を起動し、
+      ** その結果(yubin_recon.rpt)を突合してラン・コントロール
+      ** ファイル(yubin_runctl.dat)へ最終成功実行の記録を残す
+      **=================================================================
+        identification           division.
+        program-id.              sched_postalcode_batch.
+      **=================================================================
+        environment              division.
+        input-output              section.
+        file-control.
+        select recon-file
+            assign to "yubin_recon.rpt"
+            organization line sequential
+            file status is WS-RECON-FS.
+        select runctl-file
+            assign to "yubin_runctl.dat"
+            organization line sequential
+            file status is WS-RUNCTL-FS.
+      **=================================================================
+        data                     division.
+        file                      section.
+        fd  recon-file
+            label records are standard.
+        01  RECON-FD-REC        pic X(200).
+
+        fd  runctl-file
+            label records are standard.
+        01  RUNCTL-FD-REC       pic X(120).
+
+        working-storage           section.
+      * 待機を有効にしたい場合は "Y" にして起動時刻を設定する
+      * (通常はOSのcron等から起動時刻を制御する運用のため既定は無効)
+        01  WS-SCHED-ENABLED    pic X(01) value "N".
+        01  WS-TARGET-HH        pic 9(02) value 02.
+        01  WS-TARGET-MM        pic 9(02) value 00.
+        01  WS-NOW-TIME.
+            03 WS-CUR-HH        pic 9(02).
+            03 WS-CUR-MM        pic 9(02).
+            03 WS-CUR-SS        pic 9(02).
+        01  WAIT-SLEEP-CALL.
+            03 wait-sleep-cmd   pic x(6) value "sleep ".
+            03 wait-sleep-time  pic 9(2) value 30.
+
+        01  WS-EXTRACT-CMD      pic X(60)
+                                 value "./mk_seq_postalcode_file".
+
+        01  WS-RECON-FS         pic X(02).
+        01  WS-RECON-OK         pic X(01) value "N".
+        01  WS-TOK-1            pic X(30).
+        01  WS-TOK-2            pic X(30).
+        01  WS-JUNK             pic X(20).
+        01  WS-EXPECTED         pic 9(07) value 0.
+        01  WS-WRITTEN          pic 9(07) value 0.
+
+        01  WS-RUNCTL-FS        pic X(02).
+        01  WS-RUN-DATE         pic 9(06).
+        01  WS-RUN-TIME         pic 9(06).
+        01  WS-RUNCTL-LINE      pic X(80).
+      **=================================================================
+        procedure               division.
+        MAIN-S.
+           perform WAIT-FOR-SCHEDULE-S thru WAIT-FOR-SCHEDULE-E.
+           perform RUN-EXTRACT-S thru RUN-EXTRACT-E.
+           perform CHECK-RECON-S thru CHECK-RECON-E.
+           perform WRITE-RUNCTL-S thru WRITE-RUNCTL-E.
+           stop run.
+        MAIN-E.
+
+        WAIT-FOR-SCHEDULE-S.
+      * WS-SCHED-ENABLED = "Y" のときだけ WS-TARGET-HH:WS-TARGET-MM に
+      * なるまでポーリング待機する。postalcode.cob 系で使っている
+      * "call system" によるsleep呼び出しの流用
+           if WS-SCHED-ENABLED = "Y"
+              perform until WS-CUR-HH = WS-TARGET-HH
+                        and WS-CUR-MM = WS-TARGET-MM
+                 accept WS-NOW-TIME from time
+                 if WS-CUR-HH not = WS-TARGET-HH
+                    or WS-CUR-MM not = WS-TARGET-MM
+                    call "system" using WAIT-SLEEP-CALL
+                 end-if
+              end-perform
+           end-if.
+        WAIT-FOR-SCHEDULE-E.
+
+        RUN-EXTRACT-S.
+      * コンパイル済みの抽出バッチを子プロセスとして起動する
+           display "starting postal code extract: " WS-EXTRACT-CMD.
+           call "system" using WS-EXTRACT-CMD.
+        RUN-EXTRACT-E.
+
+        CHECK-RECON-S.
+      * 抽出バッチが書き出した突合レポートを読み、期待件数・実書込件数
+      * と成否(STATUS=OK)を取り出す
+           move "N" to WS-RECON-OK.
+           move 0 to WS-EXPECTED.
+           move 0 to WS-WRITTEN.
+           open input recon-file.
+           if WS-RECON-FS = "00"
+              perform until WS-RECON-FS not = "00"
+                 read recon-file
+                    at end
+                       continue
+                    not at end
+                       perform PARSE-RECON-LINE-S
+                          thru PARSE-RECON-LINE-E
+                 end-read
+              end-perform
+              close recon-file
+           end-if.
+        CHECK-RECON-E.
+
+        PARSE-RECON-LINE-S.
+           if RECON-FD-REC(1:9) = "EXPECTED="
+              unstring RECON-FD-REC delimited by " "
+                 into WS-TOK-1 WS-TOK-2
+              unstring WS-TOK-1 delimited by "="
+                 into WS-JUNK WS-EXPECTED
+              unstring WS-TOK-2 delimited by "="
+                 into WS-JUNK WS-WRITTEN
+           end-if.
+           if RECON-FD-REC(1:9) = "STATUS=OK"
+              move "Y" to WS-RECON-OK
+           end-if.
+        PARSE-RECON-LINE-E.
+
+        WRITE-RUNCTL-S.
+      * 成功時だけラン・コントロールファイルを最新化する。失敗時は
+      * 前回成功分をそのまま残すことで「昨夜の抽出が終わっていない」
+      * ことが日時のズレで一目で分かるようにする
+           if WS-RECON-OK = "Y"
+              accept WS-RUN-DATE from date
+              accept WS-RUN-TIME from time
+              open output runctl-file
+              move spaces to WS-RUNCTL-LINE
+              string "LAST-SUCCESSFUL-RUN=" WS-RUN-DATE " "
+                     WS-RUN-TIME into WS-RUNCTL-LINE
+              move WS-RUNCTL-LINE to RUNCTL-FD-REC
+              write RUNCTL-FD-REC
+              move spaces to WS-RUNCTL-LINE
+              string "EXPECTED=" WS-EXPECTED " WRITTEN=" WS-WRITTEN
+                     into WS-RUNCTL-LINE
+              move WS-RUNCTL-LINE to RUNCTL-FD-REC
+              write RUNCTL-FD-REC
+              close runctl-file
+              display "run-control updated: extract completed ok"
+           else
+              display "run-control NOT updated: extract did not "
+                      "complete successfully, see yubin_recon.rpt"
+           end-if.
+        WRITE-RUNCTL-E.
