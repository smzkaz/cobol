@@ -0,0 +1,43 @@
+        identification           division.
+        program-id.               sample2.
+        data                     division.
+        working-storage           section.
+        01  db               pic    9(04).
+        01  db-rec           pic    x(60).
+        01  rc               pic    9(02).
+        01  err-msg          pic    x(60).
+        procedure                division.
+
+      * DB connection
+           call  "SQLite3_Open"  using db "test.db"
+           if return-code not = 0  then
+              perform  db-error
+           end-if
+
+      * adding a new row to the fruits table
+           call  "SQLite3_Exec" using db
+                    "INSERT INTO fruits VALUES('kiwi',3,120)"
+           if return-code not = 0  then
+              perform  db-error
+           end-if
+
+      * correcting a row already in the fruits table
+           call  "SQLite3_Exec" using db
+                    "UPDATE fruits SET b = 5 WHERE a = 'kiwi'"
+           if return-code not = 0  then
+              perform  db-error
+           end-if
+
+      * DB disconnection
+           call  "SQLite3_Close" using db
+           if return-code not = 0 then
+              perform  db-error
+           end-if
+           stop run.
+
+      * error
+        db-error.
+           call "Error_Msg" using err-msg
+           move return-code to rc
+           display "rc=" rc ":" err-msg
+           stop run.
