@@ -0,0 +1,198 @@
+        IDENTIFICATION          DIVISION.
+        PROGRAM-ID.             ROM001.
+        DATA                    DIVISION.
+        WORKING-STORAGE         SECTION.
+      * 全角カナ1文字→ローマ字の変換表。未登録の文字（拗音・記号等）
+      * は空文字に変換され、呼出元の出力からは読み飛ばされる
+        01 WS-KANA-PAIRS.
+           03 filler pic X(3) value "ア".
+           03 filler pic X(3) value "A".
+           03 filler pic X(3) value "イ".
+           03 filler pic X(3) value "I".
+           03 filler pic X(3) value "ウ".
+           03 filler pic X(3) value "U".
+           03 filler pic X(3) value "エ".
+           03 filler pic X(3) value "E".
+           03 filler pic X(3) value "オ".
+           03 filler pic X(3) value "O".
+           03 filler pic X(3) value "カ".
+           03 filler pic X(3) value "KA".
+           03 filler pic X(3) value "キ".
+           03 filler pic X(3) value "KI".
+           03 filler pic X(3) value "ク".
+           03 filler pic X(3) value "KU".
+           03 filler pic X(3) value "ケ".
+           03 filler pic X(3) value "KE".
+           03 filler pic X(3) value "コ".
+           03 filler pic X(3) value "KO".
+           03 filler pic X(3) value "サ".
+           03 filler pic X(3) value "SA".
+           03 filler pic X(3) value "シ".
+           03 filler pic X(3) value "SHI".
+           03 filler pic X(3) value "ス".
+           03 filler pic X(3) value "SU".
+           03 filler pic X(3) value "セ".
+           03 filler pic X(3) value "SE".
+           03 filler pic X(3) value "ソ".
+           03 filler pic X(3) value "SO".
+           03 filler pic X(3) value "タ".
+           03 filler pic X(3) value "TA".
+           03 filler pic X(3) value "チ".
+           03 filler pic X(3) value "CHI".
+           03 filler pic X(3) value "ツ".
+           03 filler pic X(3) value "TSU".
+           03 filler pic X(3) value "テ".
+           03 filler pic X(3) value "TE".
+           03 filler pic X(3) value "ト".
+           03 filler pic X(3) value "TO".
+           03 filler pic X(3) value "ナ".
+           03 filler pic X(3) value "NA".
+           03 filler pic X(3) value "ニ".
+           03 filler pic X(3) value "NI".
+           03 filler pic X(3) value "ヌ".
+           03 filler pic X(3) value "NU".
+           03 filler pic X(3) value "ネ".
+           03 filler pic X(3) value "NE".
+           03 filler pic X(3) value "ノ".
+           03 filler pic X(3) value "NO".
+           03 filler pic X(3) value "ハ".
+           03 filler pic X(3) value "HA".
+           03 filler pic X(3) value "ヒ".
+           03 filler pic X(3) value "HI".
+           03 filler pic X(3) value "フ".
+           03 filler pic X(3) value "FU".
+           03 filler pic X(3) value "ヘ".
+           03 filler pic X(3) value "HE".
+           03 filler pic X(3) value "ホ".
+           03 filler pic X(3) value "HO".
+           03 filler pic X(3) value "マ".
+           03 filler pic X(3) value "MA".
+           03 filler pic X(3) value "ミ".
+           03 filler pic X(3) value "MI".
+           03 filler pic X(3) value "ム".
+           03 filler pic X(3) value "MU".
+           03 filler pic X(3) value "メ".
+           03 filler pic X(3) value "ME".
+           03 filler pic X(3) value "モ".
+           03 filler pic X(3) value "MO".
+           03 filler pic X(3) value "ヤ".
+           03 filler pic X(3) value "YA".
+           03 filler pic X(3) value "ユ".
+           03 filler pic X(3) value "YU".
+           03 filler pic X(3) value "ヨ".
+           03 filler pic X(3) value "YO".
+           03 filler pic X(3) value "ラ".
+           03 filler pic X(3) value "RA".
+           03 filler pic X(3) value "リ".
+           03 filler pic X(3) value "RI".
+           03 filler pic X(3) value "ル".
+           03 filler pic X(3) value "RU".
+           03 filler pic X(3) value "レ".
+           03 filler pic X(3) value "RE".
+           03 filler pic X(3) value "ロ".
+           03 filler pic X(3) value "RO".
+           03 filler pic X(3) value "ワ".
+           03 filler pic X(3) value "WA".
+           03 filler pic X(3) value "ヲ".
+           03 filler pic X(3) value "WO".
+           03 filler pic X(3) value "ン".
+           03 filler pic X(3) value "N".
+           03 filler pic X(3) value "ガ".
+           03 filler pic X(3) value "GA".
+           03 filler pic X(3) value "ギ".
+           03 filler pic X(3) value "GI".
+           03 filler pic X(3) value "グ".
+           03 filler pic X(3) value "GU".
+           03 filler pic X(3) value "ゲ".
+           03 filler pic X(3) value "GE".
+           03 filler pic X(3) value "ゴ".
+           03 filler pic X(3) value "GO".
+           03 filler pic X(3) value "ザ".
+           03 filler pic X(3) value "ZA".
+           03 filler pic X(3) value "ジ".
+           03 filler pic X(3) value "JI".
+           03 filler pic X(3) value "ズ".
+           03 filler pic X(3) value "ZU".
+           03 filler pic X(3) value "ゼ".
+           03 filler pic X(3) value "ZE".
+           03 filler pic X(3) value "ゾ".
+           03 filler pic X(3) value "ZO".
+           03 filler pic X(3) value "ダ".
+           03 filler pic X(3) value "DA".
+           03 filler pic X(3) value "ヂ".
+           03 filler pic X(3) value "DI".
+           03 filler pic X(3) value "ヅ".
+           03 filler pic X(3) value "DU".
+           03 filler pic X(3) value "デ".
+           03 filler pic X(3) value "DE".
+           03 filler pic X(3) value "ド".
+           03 filler pic X(3) value "DO".
+           03 filler pic X(3) value "バ".
+           03 filler pic X(3) value "BA".
+           03 filler pic X(3) value "ビ".
+           03 filler pic X(3) value "BI".
+           03 filler pic X(3) value "ブ".
+           03 filler pic X(3) value "BU".
+           03 filler pic X(3) value "ベ".
+           03 filler pic X(3) value "BE".
+           03 filler pic X(3) value "ボ".
+           03 filler pic X(3) value "BO".
+           03 filler pic X(3) value "パ".
+           03 filler pic X(3) value "PA".
+           03 filler pic X(3) value "ピ".
+           03 filler pic X(3) value "PI".
+           03 filler pic X(3) value "プ".
+           03 filler pic X(3) value "PU".
+           03 filler pic X(3) value "ペ".
+           03 filler pic X(3) value "PE".
+           03 filler pic X(3) value "ポ".
+           03 filler pic X(3) value "PO".
+           03 filler pic X(3) value "ー".
+           03 filler pic X(3) value "-".
+      * このビルドのUSAGE NATIONALはPIC N(1)に3バイトの全角カナ1文字を
+      * 保持できず、比較・移動時に文字が化けるため、表・作業項目・
+      * LK-KANAの参照はいずれも生バイト(PIC X)単位で扱う
+        01 WS-KANA-TABLE REDEFINES WS-KANA-PAIRS.
+           03 WS-KANA-ENTRY OCCURS 72 TIMES INDEXED BY WS-KANA-IDX.
+              05 WS-KANA-CHAR pic X(3).
+              05 WS-KANA-ROM  pic X(3).
+        01 WS-ROM-IDX    pic 9(03) value 0.
+        01 WS-ROM-BYTE   pic 9(03) value 0.
+        01 WS-ROM-PTR    pic 9(03) value 1.
+        01 WS-ROM-CHAR   pic X(3).
+        01 WS-ROM-CODE   pic X(03).
+        LINKAGE                 SECTION.
+        01 LK-KANA      PIC N(63).
+        01 LK-KANA-X REDEFINES LK-KANA PIC X(189).
+        01 LK-ROMAJI    PIC X(180).
+        01 LK-KANA-LEN  PIC 9(02).
+        PROCEDURE               DIVISION USING LK-KANA LK-ROMAJI
+                                               LK-KANA-LEN.
+           move spaces to LK-ROMAJI.
+           move 1 to WS-ROM-PTR.
+           perform ROM-SCAN-S thru ROM-SCAN-E
+              varying WS-ROM-IDX from 1 by 1
+                 until WS-ROM-IDX > LK-KANA-LEN.
+           goback.
+
+        ROM-SCAN-S.
+           compute WS-ROM-BYTE = (WS-ROM-IDX - 1) * 3 + 1.
+           move LK-KANA-X(WS-ROM-BYTE:3) to WS-ROM-CHAR.
+           perform ROM-LOOKUP-S thru ROM-LOOKUP-E.
+        ROM-SCAN-E.
+
+        ROM-LOOKUP-S.
+      * 表に無い文字（拗音・記号等）は空文字とし出力からは読み飛ばす
+           move spaces to WS-ROM-CODE.
+           set WS-KANA-IDX to 1.
+           search WS-KANA-ENTRY
+              at end
+                 continue
+              when WS-KANA-CHAR(WS-KANA-IDX) = WS-ROM-CHAR
+                 move WS-KANA-ROM(WS-KANA-IDX) to WS-ROM-CODE
+           end-search.
+           string WS-ROM-CODE delimited by space
+                  into LK-ROMAJI
+                  with pointer WS-ROM-PTR
+           end-string.
+        ROM-LOOKUP-E.
